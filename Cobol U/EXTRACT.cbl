@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGEXPO.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-09.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> PROGRAMA QUE RECORRE EL MAESTRO DE EMPLEADOS (EMPMAST) Y LO
+      *> EXPORTA A UN ARCHIVO CSV PARA QUE EL SISTEMA DE NOMINA LO
+      *> PUEDA LEER SIN QUE ALGUIEN TENGA QUE RECAPTURAR LOS DATOS.
+      *> ------------------------------------------------------
+      *> 2026-08-09  LOS EMPLEADOS DADOS DE BAJA (EM-INACTIVO) YA NO SE
+      *>             EXPORTAN A NOMINA; LA BAJA ES LOGICA (EM-ESTADO
+      *>             PERMANECE EN EL MAESTRO) Y SIN ESTE FILTRO SE
+      *>             SEGUIRIAN PAGANDO INDEFINIDAMENTE.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE    ASSIGN TO "EMPMAST"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EM-NUMERO
+                                   FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT PAYEXTR-FILE    ASSIGN TO "PAYEXTR"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
+
+       FD  PAYEXTR-FILE.
+       01  PAYEXTR-LINEA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS.
+           05 WS-EMPMAST-STATUS    PIC X(02).
+           05 WS-SALARIO-ED        PIC 9(05).99.
+           05 WS-TOTAL-REGS        PIC 9(05)      VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-RAIZ.
+           PERFORM 005-ABRE-EMPMAST THRU 005-FIN
+           OPEN OUTPUT PAYEXTR-FILE
+           MOVE ZEROS TO EM-NUMERO
+           START EMPMAST-FILE KEY IS NOT LESS THAN EM-NUMERO
+               INVALID KEY
+                   MOVE "10" TO WS-EMPMAST-STATUS
+           END-START
+           PERFORM 010-EXPORTA-RENGLON THRU 010-FIN
+                   UNTIL WS-EMPMAST-STATUS NOT = "00"
+           DISPLAY "REGISTROS EXPORTADOS A PAYEXTR: " WS-TOTAL-REGS
+           CLOSE EMPMAST-FILE
+           CLOSE PAYEXTR-FILE
+           GOBACK.
+
+      *> ABRE EL MAESTRO DE EMPLEADOS EN INPUT; SI TODAVIA NO EXISTE LO
+      *> CREA VACIO Y LO VUELVE A ABRIR.
+       005-ABRE-EMPMAST.
+           OPEN INPUT EMPMAST-FILE
+           IF WS-EMPMAST-STATUS = "35"
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN INPUT EMPMAST-FILE
+           END-IF.
+       005-FIN.  EXIT.
+
+      *> LEE EL SIGUIENTE EMPLEADO Y ESCRIBE SU RENGLON CSV, SALVO QUE
+      *> ESTE DADO DE BAJA (LOS INACTIVOS NO SE MANDAN A NOMINA).
+       010-EXPORTA-RENGLON.
+           READ EMPMAST-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-EMPMAST-STATUS
+               NOT AT END
+                   IF EM-ACTIVO
+                       PERFORM 020-ESCRIBE-CSV THRU 020-FIN
+                   END-IF
+           END-READ.
+       010-FIN.  EXIT.
+
+      *> ARMA EL RENGLON CSV DE UN EMPLEADO: NUMERO,NOMBRE,SALARIO,DEPTO.
+       020-ESCRIBE-CSV.
+           MOVE EM-SALARIO TO WS-SALARIO-ED
+           MOVE SPACES TO PAYEXTR-LINEA
+           STRING EM-NUMERO           DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  EM-NOMBRE            DELIMITED BY SPACE
+                  ","                  DELIMITED BY SIZE
+                  WS-SALARIO-ED        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  EM-DEPARTAMENTO      DELIMITED BY SIZE
+                  INTO PAYEXTR-LINEA
+           WRITE PAYEXTR-LINEA
+           ADD 1 TO WS-TOTAL-REGS.
+       020-FIN.  EXIT.
