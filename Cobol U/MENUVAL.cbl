@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGVOPC.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-08.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> SUBRUTINA COMPARTIDA QUE PIDE UNA OPCION DE MENU Y LA VALIDA
+      *> CONTRA UNA LISTA DE OPCIONES PERMITIDAS, VOLVIENDO A PREGUNTAR
+      *> HASTA UN NUMERO FIJO DE INTENTOS. SE SACA DE PROGGOTD Y PROGIFEV
+      *> PARA QUE LAS DOS DEJEN DE VALIDAR LA OPCION DE MENU CADA UNA A
+      *> SU MANERA.
+      *> ------------------------------------------------------
+      *> 2026-08-09  020-BUSCA-OPCION RECORRIA LAS 10 POSICIONES DE
+      *>             ENT-OPCIONES-VALIDAS SIN IMPORTAR CUANTAS ESTABAN
+      *>             REALMENTE EN USO; UN ACCEPT EN BLANCO (EL OPERADOR
+      *>             OPRIME ENTER SIN TECLEAR NADA) COINCIDIA CONTRA EL
+      *>             RELLENO DE ESPACIOS Y SE REPORTABA COMO VALIDO. SE
+      *>             AGREGA ENT-NUM-OPCIONES PARA QUE LA BUSQUEDA SOLO
+      *>             RECORRA LAS POSICIONES QUE EL QUE LLAMA DICE QUE
+      *>             ESTAN EN USO.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-INTENTOS          PIC 9(02)      VALUE ZERO.
+           05 WS-POS               PIC 9(02).
+           05 WS-OPCION-OK         PIC X(01)      VALUE "N".
+               88 OPCION-OK                       VALUE "S".
+
+       LINKAGE SECTION.
+       01  ENT-OPCIONES-VALIDAS    PIC X(10).
+       01  ENT-NUM-OPCIONES        PIC 9(02).
+       01  ENT-MAX-INTENTOS        PIC 9(02).
+       01  SAL-OPCION              PIC X(01).
+       01  SAL-VALIDA              PIC X(01).
+           88 SAL-OPCION-VALIDA                   VALUE "S".
+
+       PROCEDURE DIVISION USING ENT-OPCIONES-VALIDAS
+                                 ENT-NUM-OPCIONES
+                                 ENT-MAX-INTENTOS
+                                 SAL-OPCION
+                                 SAL-VALIDA.
+       000-RAIZ.
+           MOVE "N" TO SAL-VALIDA
+           PERFORM 010-PIDE-OPCION THRU 010-FIN
+                   UNTIL SAL-OPCION-VALIDA
+                      OR WS-INTENTOS NOT LESS ENT-MAX-INTENTOS
+           GOBACK.
+
+      *> PIDE LA OPCION Y LA BUSCA DENTRO DE LA LISTA DE PERMITIDAS.
+       010-PIDE-OPCION.
+           ADD 1 TO WS-INTENTOS
+           DISPLAY "DIGITE LA OPCION: "
+           ACCEPT SAL-OPCION
+           MOVE "N" TO WS-OPCION-OK
+           PERFORM 020-BUSCA-OPCION THRU 020-FIN
+                   VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS GREATER ENT-NUM-OPCIONES
+                      OR OPCION-OK
+           IF OPCION-OK
+               MOVE "S" TO SAL-VALIDA
+           ELSE
+               DISPLAY "OPCION INVALIDA"
+           END-IF.
+       010-FIN.  EXIT.
+
+      *> COMPARA LA OPCION TECLEADA CONTRA CADA POSICION DE LA LISTA
+      *> DE OPCIONES PERMITIDAS QUE RECIBIO EL QUE LLAMA.
+       020-BUSCA-OPCION.
+           IF ENT-OPCIONES-VALIDAS (WS-POS:1) = SAL-OPCION
+               SET OPCION-OK TO TRUE
+           END-IF.
+       020-FIN.  EXIT.
