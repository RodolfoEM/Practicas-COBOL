@@ -0,0 +1,184 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGLIST.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-08.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> PROGRAMA QUE ORDENA EL MAESTRO DE EMPLEADOS (EMPMAST) POR
+      *> NUMERO O POR NOMBRE, SEGUN LO QUE PIDA EL OPERADOR, E IMPRIME
+      *> UN LISTADO PAGINADO CON ENCABEZADO Y PIE DE TOTALES.
+      *> ------------------------------------------------------
+      *> 2026-08-09  SRT-REGISTRO/ORD-REGISTRO CARGAN AHORA EL ESTADO
+      *>             DEL EMPLEADO (CON UN FILLER QUE BRINCA RFC/CURP
+      *>             PARA CONSERVAR EL ALINEAMIENTO POSICIONAL CONTRA
+      *>             EMPMAST-RECORD QUE USA EL SORT USING/GIVING), Y EL
+      *>             LISTADO YA NO IMPRIME A LOS EMPLEADOS DADOS DE BAJA.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE    ASSIGN TO "EMPMAST"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EM-NUMERO
+                                   FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT SRTLIST-FILE    ASSIGN TO "SRTLIST".
+
+           SELECT ORDENADO-FILE   ASSIGN TO "ORDENADO"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RPTLIST-FILE    ASSIGN TO "RPTLIST"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
+
+       SD  SRTLIST-FILE.
+       01  SRT-REGISTRO.
+           05 SRT-NUMERO            PIC 9(05).
+           05 SRT-NOMBRE            PIC X(35).
+           05 SRT-SALARIO           PIC 9(05)V99.
+           05 SRT-DEPARTAMENTO      PIC X(04).
+           05 FILLER                PIC X(31).
+           05 SRT-ESTADO            PIC X(01).
+               88 SRT-ACTIVO                       VALUE "A".
+               88 SRT-INACTIVO                     VALUE "I".
+
+       FD  ORDENADO-FILE.
+       01  ORD-REGISTRO.
+           05 OR-NUMERO             PIC 9(05).
+           05 OR-NOMBRE             PIC X(35).
+           05 OR-SALARIO            PIC 9(05)V99.
+           05 OR-DEPARTAMENTO       PIC X(04).
+           05 FILLER                PIC X(31).
+           05 OR-ESTADO             PIC X(01).
+               88 OR-ACTIVO                        VALUE "A".
+               88 OR-INACTIVO                      VALUE "I".
+
+       FD  RPTLIST-FILE.
+       01  RPTLIST-LINEA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RPTHDR.
+
+       01  WS-AREAS.
+           05 WS-EMPMAST-STATUS    PIC X(02).
+           05 WS-TIPO-ORDEN        PIC X(01).
+               88 ORDEN-POR-NUMERO             VALUE "N".
+               88 ORDEN-POR-NOMBRE             VALUE "A".
+           05 WS-ORDENADO-EOF      PIC X(01)      VALUE "N".
+               88 ORDENADO-EOF                    VALUE "S".
+           05 WS-PAGINA            PIC 9(03)      VALUE ZERO.
+           05 WS-PAGINA-ED         PIC ZZ9.
+           05 WS-LINEAS-PAGINA     PIC 9(02)      VALUE ZERO.
+           05 WS-MAX-LINEAS        PIC 9(02)      VALUE 10.
+           05 WS-SALARIO-ED        PIC ZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-RAIZ.
+           DISPLAY "ORDENAR POR NUMERO (N) O POR NOMBRE (A): "
+           ACCEPT WS-TIPO-ORDEN
+           IF ORDEN-POR-NOMBRE
+               SORT SRTLIST-FILE
+                    ON ASCENDING KEY SRT-NOMBRE
+                    USING EMPMAST-FILE
+                    GIVING ORDENADO-FILE
+           ELSE
+               SORT SRTLIST-FILE
+                    ON ASCENDING KEY SRT-NUMERO
+                    USING EMPMAST-FILE
+                    GIVING ORDENADO-FILE
+           END-IF
+
+           OPEN INPUT ORDENADO-FILE
+           OPEN OUTPUT RPTLIST-FILE
+           PERFORM 005-LEE-ORDENADO THRU 005-FIN
+           PERFORM 010-IMPRIME-LISTADO THRU 010-FIN
+                   UNTIL ORDENADO-EOF
+           PERFORM 040-ESCRIBE-PIE THRU 040-FIN
+           CLOSE ORDENADO-FILE
+           CLOSE RPTLIST-FILE
+           GOBACK.
+
+      *> LEE EL SIGUIENTE REGISTRO YA ORDENADO.
+       005-LEE-ORDENADO.
+           READ ORDENADO-FILE
+               AT END
+                   SET ORDENADO-EOF TO TRUE
+           END-READ.
+       005-FIN.  EXIT.
+
+      *> IMPRIME UNA LINEA DE DETALLE, ABRIENDO UNA PAGINA NUEVA CON SU
+      *> PROPIO ENCABEZADO CUANDO LA PAGINA ACTUAL YA SE LLENO. LOS
+      *> EMPLEADOS DADOS DE BAJA NO SE IMPRIMEN EN EL LISTADO.
+       010-IMPRIME-LISTADO.
+           IF OR-ACTIVO
+               IF WS-LINEAS-PAGINA = ZERO
+                    OR WS-LINEAS-PAGINA NOT LESS WS-MAX-LINEAS
+                   PERFORM 020-ESCRIBE-ENCABEZADO THRU 020-FIN
+               END-IF
+               PERFORM 030-ESCRIBE-DETALLE THRU 030-FIN
+           END-IF
+           PERFORM 005-LEE-ORDENADO THRU 005-FIN.
+       010-FIN.  EXIT.
+
+      *> ESCRIBE EL ENCABEZADO DE UNA PAGINA NUEVA DEL LISTADO.
+       020-ESCRIBE-ENCABEZADO.
+           ADD 1 TO WS-PAGINA
+           MOVE ZERO TO WS-LINEAS-PAGINA
+           MOVE "LISTADO DE EMPLEADOS - PROGLIST" TO RPT-TITULO
+           ACCEPT RPT-FECHA FROM DATE
+           MOVE RPT-ENCABEZADO TO RPTLIST-LINEA
+           WRITE RPTLIST-LINEA
+           MOVE WS-PAGINA TO WS-PAGINA-ED
+           MOVE SPACES TO RPTLIST-LINEA
+           STRING "PAGINA: " DELIMITED BY SIZE
+                  WS-PAGINA-ED   DELIMITED BY SIZE
+                  INTO RPTLIST-LINEA
+           WRITE RPTLIST-LINEA
+           MOVE SPACES TO RPTLIST-LINEA
+           WRITE RPTLIST-LINEA.
+       020-FIN.  EXIT.
+
+      *> ESCRIBE LA LINEA DE DETALLE DE UN EMPLEADO Y CUENTA LAS LINEAS
+      *> DE ESTA PAGINA Y EL TOTAL GENERAL DE REGISTROS IMPRESOS.
+       030-ESCRIBE-DETALLE.
+           MOVE OR-SALARIO TO WS-SALARIO-ED
+           MOVE SPACES TO RPTLIST-LINEA
+           STRING "NUMERO: "     DELIMITED BY SIZE
+                  OR-NUMERO       DELIMITED BY SIZE
+                  "  NOMBRE: "    DELIMITED BY SIZE
+                  OR-NOMBRE       DELIMITED BY SPACE
+                  "  SALARIO: "   DELIMITED BY SIZE
+                  WS-SALARIO-ED   DELIMITED BY SIZE
+                  "  DEPTO: "     DELIMITED BY SIZE
+                  OR-DEPARTAMENTO DELIMITED BY SIZE
+                  INTO RPTLIST-LINEA
+           WRITE RPTLIST-LINEA
+           ADD 1 TO WS-LINEAS-PAGINA
+           ADD 1 TO RPT-TOTAL-REGS.
+       030-FIN.  EXIT.
+
+      *> ESCRIBE EL PIE CON EL TOTAL GENERAL DE EMPLEADOS LISTADOS.
+       040-ESCRIBE-PIE.
+           MOVE RPT-TOTAL-REGS TO RPT-TOTAL-REGS-ED
+           MOVE SPACES TO RPTLIST-LINEA
+           MOVE RPT-PIE TO RPTLIST-LINEA
+           WRITE RPTLIST-LINEA.
+       040-FIN.  EXIT.
