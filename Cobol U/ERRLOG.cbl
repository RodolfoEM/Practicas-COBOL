@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGERRL.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-09.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> SUBRUTINA COMPARTIDA QUE AGREGA UNA LINEA A LA BITACORA COMUN
+      *> DE ERRORES (ERRLOG) CADA VEZ QUE UN PROGRAMA DE LA SUITE
+      *> RECHAZA UN REGISTRO O NO PUEDE APLICAR UNA OPERACION, PARA
+      *> TENER EN UN SOLO ARCHIVO TODO LO QUE CADA PROGRAMA YA
+      *> DESPLIEGA POR SEPARADO EN PANTALLA, IGUAL QUE PROGAUDT JUNTA
+      *> EN UN SOLO ARCHIVO LAS ALTAS/BAJAS/CAMBIOS DE PROGGOTD Y
+      *> PROGIFEV.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG-FILE     ASSIGN TO "ERRLOG"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS WS-ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRLOG-FILE.
+       COPY ERRREG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERRLOG-STATUS        PIC X(02).
+
+       LINKAGE SECTION.
+       01  ENT-PROGRAMA            PIC X(08).
+       01  ENT-CODIGO              PIC 9(02).
+       01  ENT-DESCRIPCION         PIC X(40).
+
+       PROCEDURE DIVISION USING ENT-PROGRAMA ENT-CODIGO ENT-DESCRIPCION.
+       010-RAIZ.
+           OPEN EXTEND ERRLOG-FILE
+           MOVE ENT-PROGRAMA    TO ERR-PROGRAMA
+           MOVE ENT-CODIGO      TO ERR-CODIGO
+           MOVE ENT-DESCRIPCION TO ERR-DESCRIPCION
+           ACCEPT ERR-FECHA FROM DATE
+           ACCEPT ERR-HORA  FROM TIME
+           WRITE ERR-REGISTRO
+           CLOSE ERRLOG-FILE
+           GOBACK.
