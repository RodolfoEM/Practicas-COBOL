@@ -0,0 +1,139 @@
+//EMPD001  JOB  (ACCT),'CICLO DIARIO EMPLEADOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* AUTHOR:      FERNANDO TOLEDO
+//* INSTALLATION: CENTRO DE CAPACITACION
+//* DATE-WRITTEN: 2026-08-09
+//* PURPOSE:     CORRE EN UNA SOLA CORRIDA EL CICLO DIARIO DE
+//*              MANTENIMIENTO DE EMPLEADOS: CARGA DEL MAESTRO
+//*              (PROGTABL), FOTOGRAFIA DE ANTES (PROGSNAP),
+//*              ALTAS/BAJAS/CAMBIOS DEL DIA (PROGGOTD), FOTOGRAFIA
+//*              DE DESPUES (PROGSNAP) Y LOS REPORTES DE SALIDA
+//*              (PROGLIST, PROGEXPO, PROGRECO), EN VEZ DE COMPILAR Y
+//*              CORRER CADA PROGRAMA A MANO.
+//* MODIFICATIONS:
+//* 2026-08-09  ALTA INICIAL DEL PROCEDIMIENTO.
+//* 2026-08-09  CHKTABL YA NO ES UN DATASET TEMPORAL (&&); AHORA ES UN
+//*             DATASET CATALOGADO PARA QUE EL CHECKPOINT DE PROGTABL
+//*             SOBREVIVA A UN REINICIO EN UNA CORRIDA POSTERIOR.
+//*             EMPCARGA Y GOTTRANS PASAN DE LA GENERACION (+1) A LA
+//*             (0), YA QUE SE ABREN EN INPUT Y (+1) SOLO ES VALIDA
+//*             PARA CREAR UNA GENERACION NUEVA. SE AGREGAN LOS PASOS
+//*             015 Y 025 (PROGSNAP) PARA DEJAR LAS FOTOGRAFIAS DE
+//*             ANTES/DESPUES QUE EL PASO 050 (PROGRECO) NECESITA, Y
+//*             SE AGREGA EL SYSIN DEL PASO 010 PARA QUE PROGTABL NO
+//*             SE QUEDE ESPERANDO LA BUSQUEDA INTERACTIVA EN UNA
+//*             CORRIDA DESATENDIDA.
+//* 2026-08-09  LOS COND DE LOS PASOS 015 EN ADELANTE ESTABAN EN
+//*             SENTIDO CONTRARIO (LE EN VEZ DE GE), POR LO QUE EL
+//*             PASO SE SALTABA EN TODA CORRIDA, BUENA O MALA. SE
+//*             CORRIGE A GE PARA QUE SOLO SE SALTEN CUANDO UN PASO
+//*             ANTERIOR TERMINE CON RC SEVERO (>=16).
+//* 2026-08-09  CHKTABL PASA DE DISP=(MOD,...) A DISP=(OLD,...): LOS
+//*             PARRAFOS DE CHECKPOINT DE PROGTABL HACEN OPEN OUTPUT
+//*             (TRUNCAN DESDE EL PRINCIPIO), Y MOD POSICIONABA PARA
+//*             AGREGAR EN VEZ DE DEJAR TRUNCAR, LO QUE ROMPIA EL
+//*             REINICIO EN CADA CORRIDA POSTERIOR A LA PRIMERA.
+//*             SRTLIST Y ORDENADO PASAN DE LRECL=80 A LRECL=83 PARA
+//*             QUEDAR DEL MISMO TAMANO QUE SRT-REGISTRO/ORD-REGISTRO
+//*             EN PROGLIST, QUE CRECIERON AL AGREGAR EM-ESTADO.
+//*----------------------------------------------------------------*
+//*
+//* PASO 010 - CARGA/REFRESCO DEL MAESTRO DE EMPLEADOS (PROGTABL). EL
+//*            SYSIN CONTESTA "N" A LA BUSQUEDA INTERACTIVA, QUE NO
+//*            APLICA EN UNA CORRIDA DESATENDIDA.
+//*
+//STEP010  EXEC PGM=PROGTABL
+//STEPLIB  DD   DISP=SHR,DSN=EMPL.PROD.LOADLIB
+//EMPMAST  DD   DISP=SHR,DSN=EMPL.PROD.EMPMAST
+//EMPCARGA DD   DISP=SHR,DSN=EMPL.PROD.EMPCARGA(0)
+//CHKTABL  DD   DISP=(OLD,CATLG,CATLG),DSN=EMPL.PROD.CHKTABL,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SALRPT   DD   SYSOUT=*
+//SYSIN    DD   *
+N
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* PASO 015 - FOTOGRAFIA DEL MAESTRO ANTES DE APLICAR LAS ALTAS/
+//*            BAJAS/CAMBIOS DEL DIA (PROGSNAP), PARA QUE EL PASO 050
+//*            TENGA CONTRA QUE CONCILIAR. SE SALTA SI EL PASO 010
+//*            TERMINO CON RC SEVERO (>=16).
+//*
+//STEP015  EXEC PGM=PROGSNAP,COND=(16,GE,STEP010)
+//STEPLIB  DD   DISP=SHR,DSN=EMPL.PROD.LOADLIB
+//EMPMAST  DD   DISP=SHR,DSN=EMPL.PROD.EMPMAST
+//SNAPSHOT DD   DISP=(NEW,PASS),DSN=&&EMPANT,UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=52)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* PASO 020 - ALTAS/BAJAS/CAMBIOS DEL DIA EN MODO DE LOTE, CONTRA
+//*            EL MISMO MAESTRO QUE ACABA DE CARGAR EL PASO 010.
+//*            SE SALTA SI ALGUN PASO ANTERIOR TERMINO CON RC SEVERO.
+//*
+//STEP020  EXEC PGM=PROGGOTD,COND=((16,GE,STEP010),(16,GE,STEP015))
+//STEPLIB  DD   DISP=SHR,DSN=EMPL.PROD.LOADLIB
+//EMPMAST  DD   DISP=SHR,DSN=EMPL.PROD.EMPMAST
+//GOTTRANS DD   DISP=SHR,DSN=EMPL.PROD.GOTTRANS(0)
+//AUDITLOG DD   DISP=MOD,DSN=EMPL.PROD.AUDITLOG
+//SYSIN    DD   *
+S
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* PASO 025 - FOTOGRAFIA DEL MAESTRO DESPUES DE APLICAR LAS ALTAS/
+//*            BAJAS/CAMBIOS DEL DIA (PROGSNAP). SE SALTA SI ALGUN
+//*            PASO ANTERIOR TERMINO CON RC SEVERO.
+//*
+//STEP025  EXEC PGM=PROGSNAP,COND=((16,GE,STEP010),(16,GE,STEP015),
+//             (16,GE,STEP020))
+//STEPLIB  DD   DISP=SHR,DSN=EMPL.PROD.LOADLIB
+//EMPMAST  DD   DISP=SHR,DSN=EMPL.PROD.EMPMAST
+//SNAPSHOT DD   DISP=(NEW,PASS),DSN=&&EMPHOY,UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=52)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* PASO 030 - LISTADO PAGINADO DEL PLANTEL, ORDENADO POR NUMERO,
+//*            PARA DISTRIBUCION IMPRESA. SE SALTA SI CUALQUIERA DE
+//*            LOS PASOS ANTERIORES TERMINO CON RC SEVERO (>=16).
+//*
+//STEP030  EXEC PGM=PROGLIST,COND=((16,GE,STEP010),(16,GE,STEP015),
+//             (16,GE,STEP020),(16,GE,STEP025))
+//STEPLIB  DD   DISP=SHR,DSN=EMPL.PROD.LOADLIB
+//EMPMAST  DD   DISP=SHR,DSN=EMPL.PROD.EMPMAST
+//SRTLIST  DD   DISP=(NEW,DELETE),DSN=&&SRTLIST,UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=83)
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ORDENADO DD   DISP=(NEW,DELETE),DSN=&&ORDENADO,UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=83)
+//RPTLIST  DD   SYSOUT=*
+//SYSIN    DD   *
+N
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* PASO 040 - EXTRACTO PARA NOMINA (CSV DE NUMERO/NOMBRE/SALARIO/
+//*            DEPARTAMENTO) A PARTIR DEL MISMO MAESTRO YA ACTUALIZADO.
+//*
+//STEP040  EXEC PGM=PROGEXPO,COND=((16,GE,STEP010),(16,GE,STEP015),
+//             (16,GE,STEP020),(16,GE,STEP025))
+//STEPLIB  DD   DISP=SHR,DSN=EMPL.PROD.LOADLIB
+//EMPMAST  DD   DISP=SHR,DSN=EMPL.PROD.EMPMAST
+//PAYEXTR  DD   DISP=(NEW,CATLG,DELETE),DSN=EMPL.PROD.PAYEXTR,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* PASO 050 - RECONCILIACION ANTES/DESPUES ENTRE LAS FOTOGRAFIAS DE
+//*            LOS PASOS 015 Y 025, PARA VALIDAR LO QUE CAMBIO EL PASO
+//*            020 ANTES DE QUE LOS REPORTES ANTERIORES SE DEN POR
+//*            BUENOS.
+//*
+//STEP050  EXEC PGM=PROGRECO,COND=((16,GE,STEP010),(16,GE,STEP015),
+//             (16,GE,STEP020),(16,GE,STEP025))
+//STEPLIB  DD   DISP=SHR,DSN=EMPL.PROD.LOADLIB
+//EMPANT   DD   DISP=(OLD,DELETE),DSN=&&EMPANT
+//EMPHOY   DD   DISP=(OLD,DELETE),DSN=&&EMPHOY
+//RPTRECO  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
