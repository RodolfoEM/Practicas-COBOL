@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGMENU.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-09.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> PROGRAMA CONDUCTOR DEL CICLO DIARIO: ENCADENA, EN UNA SOLA
+      *> CORRIDA, LA CARGA/MANTENIMIENTO DEL PLANTEL (PROGTABL) Y LAS
+      *> ALTAS/BAJAS/CAMBIOS DEL DIA (PROGGOTD), PARA QUE YA NO HAGA
+      *> FALTA LEVANTAR CADA PROGRAMA POR SEPARADO.
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-09  SE QUITA EL PASO 3 (PROGMOVE) DEL CICLO. PROGMOVE
+      *>             NO TIENE FILE-CONTROL/FD CONTRA EMPMAST: SOLO
+      *>             EJERCITA A PROGNORM CON UN NOMBRE FIJO DE DEMOSTRA-
+      *>             CION, ASI QUE LLAMARLO AQUI NO NORMALIZABA NINGUN
+      *>             REGISTRO REAL DEL MAESTRO. UN BARRIDO DE VERDAD
+      *>             TENDRIA QUE PARTIR EM-NOMBRE (UN SOLO CAMPO PLANO)
+      *>             DE VUELTA EN NOMBRE/PATERNO/MATERNO, PERO EL
+      *>             MAESTRO NO GUARDA EN QUE ORDEN QUEDO CAPTURADO CADA
+      *>             REGISTRO; UN EMPLEADO YA NORMALIZADO POR EL CAMBIO
+      *>             DE PROGGOTD/PROGIFEV SE VOLVERIA A VOLTEAR CADA VEZ
+      *>             QUE CORRIERA EL CICLO. SE PREFIERE QUITAR EL PASO A
+      *>             DEJARLO ETIQUETADO COMO "NORMALIZACION DE NOMBRES"
+      *>             SIN QUE HAGA ESO CONTRA EL MAESTRO.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-CODIGO-RETORNO   PIC 9(02)      VALUE ZERO.
+           05 WS-RC-NUEVO         PIC 9(02).
+
+       PROCEDURE DIVISION.
+       000-RAIZ.
+           MOVE ZERO TO RETURN-CODE
+           DISPLAY "INICIA EL CICLO DIARIO - PROGMENU"
+           PERFORM 010-EJECUTA-PROGTABL THRU 010-FIN
+           PERFORM 020-EJECUTA-PROGGOTD THRU 020-FIN
+           MOVE WS-CODIGO-RETORNO TO RETURN-CODE
+           DISPLAY "TERMINA EL CICLO DIARIO - PROGMENU, RETURN-CODE: "
+                   WS-CODIGO-RETORNO
+           GOBACK.
+
+      *> PASO 1: CARGA/MANTENIMIENTO DEL PLANTEL DE EMPLEADOS.
+       010-EJECUTA-PROGTABL.
+           DISPLAY "PASO 1 DE 2: PROGTABL - CARGA DEL PLANTEL"
+           CALL "PROGTABL"
+           MOVE RETURN-CODE TO WS-RC-NUEVO
+           PERFORM 090-ACTUALIZA-RC THRU 090-FIN.
+       010-FIN.  EXIT.
+
+      *> PASO 2: ALTAS/BAJAS/CAMBIOS DEL DIA CONTRA EL MAESTRO.
+       020-EJECUTA-PROGGOTD.
+           DISPLAY "PASO 2 DE 2: PROGGOTD - ALTAS/BAJAS/CAMBIOS"
+           CALL "PROGGOTD"
+           MOVE RETURN-CODE TO WS-RC-NUEVO
+           PERFORM 090-ACTUALIZA-RC THRU 090-FIN.
+       020-FIN.  EXIT.
+
+      *> ELEVA WS-CODIGO-RETORNO A WS-RC-NUEVO SI ESTE ES MAS SEVERO,
+      *> PARA QUE EL RETURN-CODE FINAL DEL CICLO REFLEJE EL PEOR PASO.
+       090-ACTUALIZA-RC.
+           IF WS-RC-NUEVO GREATER WS-CODIGO-RETORNO
+               MOVE WS-RC-NUEVO TO WS-CODIGO-RETORNO
+           END-IF.
+       090-FIN.  EXIT.
