@@ -14,6 +14,71 @@
       *> ------------------------------------------------------
       *> PROGRAMA QUE CARGA INFORMACION EN UNA TABLA INTERNA
       *> Y DESPUES LA VACIA (3 ELEMENTOS)
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-08  LOS DATOS CAPTURADOS AHORA SE GRABAN Y SE LEEN
+      *>             DE UN ARCHIVO MAESTRO INDEXADO (EMPMAST), PARA
+      *>             QUE EL PLANTEL NO SE PIERDA DE UNA CORRIDA A OTRA.
+      *> 2026-08-08  020-CARGA-TABLA YA NO CAPTURA POR ACCEPT; LOS
+      *>             ALTAS INICIALES SE LEEN DE UN ARCHIVO DE CARGA
+      *>             (EMPCARGA) PARA PODER ALIMENTAR AL PLANTEL DESDE
+      *>             UN LOTE EN VEZ DE TECLEARLO CADA CORRIDA.
+      *> 2026-08-08  EL LAYOUT DE EMPMAST-RECORD SE MUEVE AL COPY
+      *>             EMPREC, COMPARTIDO AHORA CON PROGGOTD Y PROGIFEV.
+      *> 2026-08-08  020-CARGA-TABLA ESCRIBE UN REGISTRO DE CONTROL DE
+      *>             REINICIO (CHKTABL) DESPUES DE CADA ALTA, PARA QUE
+      *>             UNA CORRIDA QUE ABENDEE A LA MITAD DEL LOTE PUEDA
+      *>             REANUDARSE SIN REPETIR LO YA CARGADO.
+      *> 2026-08-08  020-CARGA-TABLA YA NO GRABA UN CA-SALARIO QUE NO
+      *>             SEA NUMERICO; SE RECHAZA ESA ALTA EN VEZ DE DEJAR
+      *>             QUE UN REGISTRO DE CARGA CORRUPTO ENSUCIE EL
+      *>             MAESTRO.
+      *> 2026-08-09  030-VACIA-TABLA YA NO RECORRE WS-EMPLEADOS CON IF;
+      *>             LA BUSQUEDA POR NUMERO AHORA ES UNA LECTURA
+      *>             DIRECTA CONTRA LA LLAVE DE EMPMAST, Y LA BUSQUEDA
+      *>             POR NOMBRE RECORRE EL MAESTRO EN VEZ DE LA TABLA
+      *>             EN MEMORIA, PARA QUE LA BUSQUEDA NO DEPENDA DE UN
+      *>             TAMANO FIJO DE TABLA A MEDIDA QUE CREZCA EL PLANTEL.
+      *> 2026-08-09  025-GRABA-EMPMAST MARCA EL ALTA COMO ACTIVA
+      *>             (EM-ESTADO) AHORA QUE LA BAJA ES LOGICA.
+      *> 2026-08-09  SE AGREGA WS-CODIGO-RETORNO, QUE SE VA ELEVANDO A
+      *>             04 CADA VEZ QUE SE RECHAZA UN CA-SALARIO INVALIDO Y
+      *>             SE MUEVE A RETURN-CODE AL TERMINAR, SIGUIENDO LA
+      *>             MISMA CONVENCION DE RETURN-CODE DE TODA LA SUITE
+      *>             (00 NORMAL, 04 ADVERTENCIA, 08 OPERACION NO
+      *>             APLICADA, 16 ERROR SEVERO).
+      *> 2026-08-09  025-GRABA-EMPMAST AHORA GRABA EM-FECHA-ALTA CON LA
+      *>             FECHA DE LA CORRIDA, PARA PODER REPORTAR LAS
+      *>             CONTRATACIONES DE UN PERIODO.
+      *> 2026-08-09  020-CARGA-TABLA YA NO TOPA LA CARGA A 3 REGISTROS;
+      *>             SIGUE HASTA EL FIN DE EMPCARGA. COMO CADA REGISTRO
+      *>             SE GRABA DIRECTO AL MAESTRO SIN PASAR POR LA TABLA
+      *>             EN MEMORIA, WS-EMPLEADOS (LIMITADA A 5) YA NO HACE
+      *>             FALTA Y SE QUITA. 040-REPORTE-SALARIOS AHORA RECORRE
+      *>             EMPMAST COMPLETO (MISMO PATRON START/READ NEXT DE
+      *>             PROGEXPO/PROGLIST) EN VEZ DE LA TABLA EN MEMORIA DE
+      *>             ESTA CORRIDA, PARA QUE EL SUBTOTAL POR DEPARTAMENTO
+      *>             REFLEJE A TODO EL PLANTEL Y NO SOLO A LOS ALTAS DE
+      *>             ESTA CORRIDA. LA BUSQUEDA INTERACTIVA (028/030) SOLO
+      *>             SE PIDE SI EL OPERADOR CONTESTA QUE SI A
+      *>             WS-BUSCA-INTERACTIVA, PARA QUE UNA CORRIDA DE LOTE
+      *>             SIN SYSIN PARA ESE PROMPT NO SE QUEDE COLGADA.
+      *> 2026-08-09  WS-DEPTO-TOTAL SE AMPLIA DE 5 A 20 RANURAS Y
+      *>             042-ACUMULA-DEPTO YA NO ABRE UNA RANURA NUEVA SIN
+      *>             VERIFICAR CUPO; AHORA QUE EL REPORTE RECORRE TODO
+      *>             EL MAESTRO (Y NO SOLO LA CARGA DE UNA CORRIDA), UN
+      *>             PLANTEL CON MAS DEPARTAMENTOS DISTINTOS QUE RANURAS
+      *>             YA NO SE SALE DE LA TABLA; EL EMPLEADO QUE HARIA
+      *>             DESBORDAR EL ACUMULADOR SE REPORTA Y SE OMITE DEL
+      *>             SUBTOTAL, ELEVANDO WS-CODIGO-RETORNO A 04.
+      *> 2026-08-09  090-ACTUALIZA-RC AHORA TAMBIEN AGREGA UN RENGLON A
+      *>             LA BITACORA COMUN DE ERRORES (ERRLOG) VIA LA
+      *>             SUBRUTINA PROGERRL CADA VEZ QUE SE RECHAZA UN
+      *>             CA-SALARIO INVALIDO O SE OMITE UN DEPARTAMENTO POR
+      *>             DESBORDE DEL ACUMULADOR; CADA LUGAR QUE YA FIJABA
+      *>             WS-RC-NUEVO SOLO AGREGA UN MOVE A
+      *>             WS-DESCRIPCION-ERROR ANTES DE PERFORM
+      *>             090-ACTUALIZA-RC.
       *> ------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -23,49 +88,395 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EMPMAST-FILE    ASSIGN TO "EMPMAST"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EM-NUMERO
+                                   FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT SALRPT-FILE     ASSIGN TO "SALRPT"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EMPCARGA-FILE   ASSIGN TO "EMPCARGA"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHKTABL-FILE    ASSIGN TO "CHKTABL"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS WS-CHKTABL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
+
+       FD  SALRPT-FILE.
+       01  SALRPT-LINEA            PIC X(80).
+
+       FD  EMPCARGA-FILE.
+       01  EMPCARGA-REGISTRO.
+           05 CA-NUMERO             PIC 9(05).
+           05 CA-NOMBRE             PIC X(35).
+           05 CA-SALARIO            PIC 9(05)V99.
+           05 CA-DEPARTAMENTO       PIC X(04).
+
+       FD  CHKTABL-FILE.
+       01  CHKTABL-REGISTRO.
+           05 CHK-INDICE            PIC 9(05).
 
        WORKING-STORAGE SECTION.
-      *PARA DEFINIR UNA TABLA ES NECESARIO EL USO DE LA PALABRA RESERVADA
-      *OCCURS Y ESTABLECER EL NUMERO DE ESPACIOS QUE TENDRA(TIMES)
-       01  WS-TABLAS.
-           05 WS-EMPLEADOS OCCURS 5 TIMES.
-              10 WS-NUMERO        PIC 9(05).
-              10 WS-NOMBRE        PIC X(35).
-              10 WS-SALARIO       PIC 9(05)V99.
+       01  WS-REPORTE-DEPTOS.
+           05 WS-DEPTO-TOTAL OCCURS 20 TIMES.
+              10 WS-RD-DEPARTAMENTO  PIC X(04).
+              10 WS-RD-SUBTOTAL      PIC 9(07)V99.
+
+       01  WS-REPORTE-AREAS.
+           05 WS-MAX-DEPTOS       PIC 9(02)      VALUE 20.
+           05 WS-NUM-DEPTOS       PIC 9(02)      VALUE ZERO.
+           05 WS-DEPTO-POS        PIC 9(02)      VALUE ZERO.
+           05 WS-SUB-INDICE       PIC 9(02).
+           05 WS-GRAN-TOTAL       PIC 9(08)V99   VALUE ZERO.
+           05 WS-DEPTO-ENCONTRADO PIC X(01)      VALUE "N".
+               88 DEPTO-ENCONTRADO               VALUE "S".
+           05 WS-SUBTOTAL-ED      PIC ZZZ,ZZZ,ZZ9.99.
+           05 WS-GRANTOTAL-ED     PIC ZZZ,ZZZ,ZZ9.99.
 
        01  WS-AREAS.
-           05 WS-INDICE           PIC 9(02).
+           05 WS-INDICE           PIC 9(05).
+           05 WS-EMPMAST-STATUS   PIC X(02).
+           05 WS-EMPMAST-ABIERTO  PIC X(01)      VALUE "N".
+               88 EMPMAST-OK                     VALUE "00" "02".
+               88 EMPMAST-NOTFOUND                VALUE "23".
+           05 WS-EMPCARGA-EOF     PIC X(01)      VALUE "N".
+               88 EMPCARGA-EOF                    VALUE "S".
+           05 WS-CHKTABL-STATUS   PIC X(02).
+           05 WS-INDICE-INICIAL   PIC 9(05)      VALUE 1.
+           05 WS-REINICIO         PIC 9(05).
+           05 WS-CODIGO-RETORNO   PIC 9(02)      VALUE ZERO.
+           05 WS-RC-NUEVO         PIC 9(02).
+           05 WS-DESCRIPCION-ERROR PIC X(40).
+           05 WS-BUSCA-INTERACTIVA PIC X(01)     VALUE "N".
+               88 BUSCA-INTERACTIVA               VALUE "S".
+
+       01  WS-BUSQUEDA.
+           05 WS-TIPO-BUSQUEDA    PIC X(01).
+               88 BUSQUEDA-POR-NUMERO            VALUE "N".
+               88 BUSQUEDA-POR-NOMBRE            VALUE "A".
+           05 WS-NUMERO-BUSCA     PIC 9(05).
+           05 WS-NOMBRE-BUSCA     PIC X(35).
+           05 WS-SE-ENCONTRO      PIC X(01)      VALUE "N".
+               88 SE-ENCONTRO                    VALUE "S".
 
        PROCEDURE DIVISION.
        010-RAIZ.
+           PERFORM 005-ABRE-EMPMAST THRU 005-FIN
+           PERFORM 007-LEE-EMPMAST THRU 007-FIN
+           PERFORM 003-LEE-CHECKPOINT THRU 003-FIN
+           OPEN INPUT EMPCARGA-FILE
+           PERFORM 006-LEE-EMPCARGA THRU 006-FIN
+           PERFORM 004-AVANZA-EMPCARGA THRU 004-FIN
+                   VARYING WS-REINICIO FROM 1 BY 1
+                   UNTIL WS-REINICIO GREATER WS-INDICE-INICIAL - 1
+                      OR EMPCARGA-EOF
            PERFORM 020-CARGA-TABLA THRU 020-FIN
-                   VARYING WS-INDICE FROM 1 BY 1
-                   UNTIL WS-INDICE GREATER 3
+                   VARYING WS-INDICE FROM WS-INDICE-INICIAL BY 1
+                   UNTIL EMPCARGA-EOF
+           CLOSE EMPCARGA-FILE
+           PERFORM 029-LIMPIA-CHECKPOINT THRU 029-FIN
 
-           PERFORM 030-VACIA-TABLA THRU 030-FIN
-                   VARYING WS-INDICE FROM 1 BY 1
-                   UNTIL WS-INDICE GREATER 3
+           DISPLAY "BUSCAR UN EMPLEADO EN ESTA CORRIDA? (S/N): "
+           ACCEPT WS-BUSCA-INTERACTIVA
+           IF BUSCA-INTERACTIVA
+               PERFORM 028-PIDE-CRITERIO THRU 028-FIN
+               PERFORM 030-VACIA-TABLA THRU 030-FIN
+               IF NOT SE-ENCONTRO
+                   DISPLAY "NO SE ENCONTRO NINGUN EMPLEADO CON ESE "
+                           "CRITERIO"
+               END-IF
+           END-IF
+           PERFORM 040-REPORTE-SALARIOS THRU 040-FIN
+           CLOSE EMPMAST-FILE
+           MOVE WS-CODIGO-RETORNO TO RETURN-CODE
            GOBACK.
 
+      *> ELEVA WS-CODIGO-RETORNO A WS-RC-NUEVO SI ESTE ES MAS SEVERO,
+      *> PARA QUE EL RETURN-CODE FINAL REFLEJE LA PEOR ADVERTENCIA O
+      *> ERROR QUE OCURRIO DURANTE TODA LA CORRIDA, Y DEJA CONSTANCIA
+      *> DEL RECHAZO EN LA BITACORA COMUN DE ERRORES (ERRLOG).
+       090-ACTUALIZA-RC.
+           IF WS-RC-NUEVO GREATER WS-CODIGO-RETORNO
+               MOVE WS-RC-NUEVO TO WS-CODIGO-RETORNO
+           END-IF
+           CALL "PROGERRL" USING "PROGTABL" WS-RC-NUEVO
+                   WS-DESCRIPCION-ERROR.
+       090-FIN.  EXIT.
+
+      *> ABRE EL MAESTRO DE EMPLEADOS EN I-O; SI TODAVIA NO EXISTE LO
+      *> CREA VACIO Y LO VUELVE A ABRIR EN I-O PARA PODER LEER Y GRABAR.
+       005-ABRE-EMPMAST.
+           OPEN I-O EMPMAST-FILE
+           IF WS-EMPMAST-STATUS = "35"
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN I-O EMPMAST-FILE
+           END-IF.
+       005-FIN.  EXIT.
+
+      *> RECORRE EL MAESTRO YA EXISTENTE Y MUESTRA LO QUE QUEDO
+      *> GRABADO EN CORRIDAS ANTERIORES, ANTES DE CAPTURAR MAS ALTAS.
+       007-LEE-EMPMAST.
+           MOVE ZEROS TO EM-NUMERO
+           START EMPMAST-FILE KEY IS NOT LESS THAN EM-NUMERO
+               INVALID KEY
+                   MOVE "10" TO WS-EMPMAST-STATUS
+           END-START
+           PERFORM 008-MUESTRA-EXISTENTE THRU 008-FIN
+                   UNTIL WS-EMPMAST-STATUS NOT = "00".
+       007-FIN.  EXIT.
+
+       008-MUESTRA-EXISTENTE.
+           READ EMPMAST-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-EMPMAST-STATUS
+               NOT AT END
+                   DISPLAY "YA EXISTIA - NUMERO: " EM-NUMERO
+                           " NOMBRE: "  EM-NOMBRE
+                           " SALARIO: " EM-SALARIO
+           END-READ.
+       008-FIN.  EXIT.
+
+      *> LEE EL SIGUIENTE REGISTRO DEL ARCHIVO DE CARGA INICIAL.
+       006-LEE-EMPCARGA.
+           READ EMPCARGA-FILE
+               AT END
+                   SET EMPCARGA-EOF TO TRUE
+           END-READ.
+       006-FIN.  EXIT.
+
+      *> SI EL CHECKPOINT INDICA QUE YA SE CARGARON REGISTROS EN UNA
+      *> CORRIDA ANTERIOR, AVANZA EMPCARGA-FILE HASTA DEJARLO POSICIONADO
+      *> DESPUES DEL ULTIMO REGISTRO YA GRABADO, PARA NO REPETIRLO.
+       004-AVANZA-EMPCARGA.
+           PERFORM 006-LEE-EMPCARGA THRU 006-FIN.
+       004-FIN.  EXIT.
+
+      *> LEE EL CHECKPOINT DE LA CORRIDA ANTERIOR (SI EXISTE) PARA SABER
+      *> EN QUE INDICE DE WS-EMPLEADOS SE DEBE REANUDAR LA CARGA.
+       003-LEE-CHECKPOINT.
+           MOVE 1 TO WS-INDICE-INICIAL
+           OPEN INPUT CHKTABL-FILE
+           IF WS-CHKTABL-STATUS = "00"
+               READ CHKTABL-FILE
+                   NOT AT END
+                       COMPUTE WS-INDICE-INICIAL = CHK-INDICE + 1
+               END-READ
+               CLOSE CHKTABL-FILE
+           END-IF.
+       003-FIN.  EXIT.
+
+      *> GRABA EL AVANCE DE LA CARGA EN EL CHECKPOINT, PARA QUE UN REINICIO
+      *> SEPA HASTA DONDE SE LLEGO SI EL TRABAJO ABENDEA A LA MITAD.
+       021-ESCRIBE-CHECKPOINT.
+           OPEN OUTPUT CHKTABL-FILE
+           MOVE WS-INDICE TO CHK-INDICE
+           WRITE CHKTABL-REGISTRO
+           CLOSE CHKTABL-FILE.
+       021-FIN.  EXIT.
+
+      *> EL TRABAJO TERMINO BIEN; SE BORRA EL CHECKPOINT PARA QUE LA
+      *> PROXIMA CORRIDA EMPIECE DESDE CERO EN VEZ DE REANUDAR UNA QUE
+      *> YA QUEDO COMPLETA.
+       029-LIMPIA-CHECKPOINT.
+           OPEN OUTPUT CHKTABL-FILE
+           CLOSE CHKTABL-FILE.
+       029-FIN.  EXIT.
+
+      *> TOMA EL REGISTRO YA LEIDO DE EMPCARGA-FILE Y LO GRABA DIRECTO AL
+      *> MAESTRO; YA NO SE CAPTURA POR ACCEPT NI SE PASA POR UNA TABLA EN
+      *> MEMORIA DE TAMANO FIJO, PARA QUE LA CARGA NO QUEDE TOPADA A UN
+      *> NUMERO FIJO DE REGISTROS.
        020-CARGA-TABLA.
-           DISPLAY "NUMERO: "
-           ACCEPT WS-NUMERO (WS-INDICE)
-           DISPLAY "NOMBRE: "
-           ACCEPT WS-NOMBRE (WS-INDICE)
-           DISPLAY "SALARIO: "
-           ACCEPT WS-SALARIO (WS-INDICE).
+           MOVE CA-NUMERO       TO EM-NUMERO
+           MOVE CA-NOMBRE       TO EM-NOMBRE
+           MOVE CA-DEPARTAMENTO TO EM-DEPARTAMENTO
+           IF CA-SALARIO IS NUMERIC
+               MOVE CA-SALARIO TO EM-SALARIO
+               PERFORM 025-GRABA-EMPMAST THRU 025-FIN
+           ELSE
+               DISPLAY "SALARIO INVALIDO PARA EL EMPLEADO: " CA-NUMERO
+                       " - SE OMITE LA ALTA"
+               MOVE 04 TO WS-RC-NUEVO
+               MOVE "SALARIO INVALIDO, SE OMITE LA ALTA"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+           END-IF
+           PERFORM 021-ESCRIBE-CHECKPOINT THRU 021-FIN
+           PERFORM 006-LEE-EMPCARGA THRU 006-FIN.
        020-FIN.  EXIT.
 
-       030-VACIA-TABLA.
-      *ESTO SOLO VA A MOSTRAR LOS DATOS DE LA TABLA SI ENCUENTRA EL NOMBRE
-      *RODO DENTRO DE LA VARIABLE WS-NOMBRE.
-           IF WS-NOMBRE (WS-INDICE)= "RODO"
-               DISPLAY "NUMERO: "  WS-NUMERO (WS-INDICE)
-               DISPLAY "NOMBRE: "  WS-NOMBRE (WS-INDICE)
-               DISPLAY "SALARIO: " WS-SALARIO (WS-INDICE)
-               DISPLAY " "
+      *> GRABA (O ACTUALIZA) EL REGISTRO CAPTURADO EN EL MAESTRO
+      *> INDEXADO, PARA QUE SOBREVIVA MAS ALLA DE ESTA CORRIDA.
+       025-GRABA-EMPMAST.
+           SET EM-ACTIVO TO TRUE
+           ACCEPT EM-FECHA-ALTA FROM DATE
+           WRITE EMPMAST-RECORD
+           IF WS-EMPMAST-STATUS = "22"
+               REWRITE EMPMAST-RECORD
+           END-IF.
+       025-FIN.  EXIT.
+
+      *> PIDE AL OPERADOR EL DATO A BUSCAR EN LA TABLA/ARCHIVO: YA SEA
+      *> EL NUMERO DE EMPLEADO O EL NOMBRE, EN LUGAR DEL LITERAL "RODO".
+       028-PIDE-CRITERIO.
+           DISPLAY "BUSCAR POR NUMERO (N) O POR NOMBRE (A): "
+           ACCEPT WS-TIPO-BUSQUEDA
+           IF BUSQUEDA-POR-NUMERO
+               DISPLAY "NUMERO A BUSCAR: "
+               ACCEPT WS-NUMERO-BUSCA
+           ELSE
+               DISPLAY "NOMBRE A BUSCAR: "
+               ACCEPT WS-NOMBRE-BUSCA
            END-IF.
+       028-FIN.  EXIT.
+
+      *> DECIDE CONTRA QUE LLAVE BUSCAR SEGUN LO QUE PIDIO EL OPERADOR.
+       030-VACIA-TABLA.
+           EVALUATE TRUE
+               WHEN BUSQUEDA-POR-NUMERO
+                   PERFORM 031-BUSCA-POR-NUMERO THRU 031-FIN
+               WHEN BUSQUEDA-POR-NOMBRE
+                   PERFORM 033-BUSCA-POR-NOMBRE THRU 033-FIN
+           END-EVALUATE.
        030-FIN.  EXIT.
+
+      *> BUSQUEDA POR NUMERO: LECTURA DIRECTA CONTRA LA LLAVE DEL
+      *> MAESTRO EN VEZ DE RECORRER UNA TABLA EN MEMORIA.
+       031-BUSCA-POR-NUMERO.
+           MOVE WS-NUMERO-BUSCA TO EM-NUMERO
+           READ EMPMAST-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 032-MUESTRA-EMPLEADO THRU 032-FIN
+           END-READ.
+       031-FIN.  EXIT.
+
+       032-MUESTRA-EMPLEADO.
+           DISPLAY "NUMERO: "  EM-NUMERO
+           DISPLAY "NOMBRE: "  EM-NOMBRE
+           DISPLAY "SALARIO: " EM-SALARIO
+           DISPLAY " "
+           SET SE-ENCONTRO TO TRUE.
+       032-FIN.  EXIT.
+
+      *> BUSQUEDA POR NOMBRE: EL MAESTRO NO TIENE LLAVE POR NOMBRE, ASI
+      *> QUE SE RECORRE EN ORDEN DE NUMERO HASTA ENCONTRARLO O ACABARLO.
+       033-BUSCA-POR-NOMBRE.
+           MOVE ZEROS TO EM-NUMERO
+           START EMPMAST-FILE KEY IS NOT LESS THAN EM-NUMERO
+               INVALID KEY
+                   MOVE "10" TO WS-EMPMAST-STATUS
+           END-START
+           PERFORM 034-REVISA-NOMBRE THRU 034-FIN
+                   UNTIL WS-EMPMAST-STATUS NOT = "00"
+                      OR SE-ENCONTRO.
+       033-FIN.  EXIT.
+
+       034-REVISA-NOMBRE.
+           READ EMPMAST-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-EMPMAST-STATUS
+               NOT AT END
+                   IF EM-NOMBRE = WS-NOMBRE-BUSCA
+                       PERFORM 032-MUESTRA-EMPLEADO THRU 032-FIN
+                   END-IF
+           END-READ.
+       034-FIN.  EXIT.
+
+      *> REPORTE DE SALARIOS CON SUBTOTAL POR DEPARTAMENTO Y TOTAL
+      *> GENERAL, RECORRIENDO TODO EL MAESTRO (MISMO PATRON START/READ
+      *> NEXT DE PROGEXPO/PROGLIST) EN VEZ DE LA CARGA DE ESTA CORRIDA,
+      *> PARA QUE EL SUBTOTAL REFLEJE A TODO EL PLANTEL.
+       040-REPORTE-SALARIOS.
+           OPEN OUTPUT SALRPT-FILE
+           MOVE ZERO TO WS-NUM-DEPTOS
+           MOVE ZERO TO WS-GRAN-TOTAL
+           MOVE ZEROS TO EM-NUMERO
+           START EMPMAST-FILE KEY IS NOT LESS THAN EM-NUMERO
+               INVALID KEY
+                   MOVE "10" TO WS-EMPMAST-STATUS
+           END-START
+           PERFORM 041-LEE-PARA-REPORTE THRU 041-FIN
+                   UNTIL WS-EMPMAST-STATUS NOT = "00"
+           PERFORM 044-IMPRIME-DEPTO THRU 044-FIN
+                   VARYING WS-SUB-INDICE FROM 1 BY 1
+                   UNTIL WS-SUB-INDICE GREATER WS-NUM-DEPTOS
+           PERFORM 046-IMPRIME-TOTAL THRU 046-FIN
+           CLOSE SALRPT-FILE.
+       040-FIN.  EXIT.
+
+      *> LEE EL SIGUIENTE EMPLEADO DEL MAESTRO Y LO ACUMULA AL REPORTE.
+       041-LEE-PARA-REPORTE.
+           READ EMPMAST-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-EMPMAST-STATUS
+               NOT AT END
+                   PERFORM 042-ACUMULA-DEPTO THRU 042-FIN
+           END-READ.
+       041-FIN.  EXIT.
+
+      *> BUSCA EL DEPARTAMENTO DEL EMPLEADO ACTUAL EN EL ACUMULADOR;
+      *> SI NO EXISTE, ABRE UNA NUEVA RANURA PARA ESE DEPARTAMENTO. SI
+      *> YA NO HAY RANURAS LIBRES, SE RECHAZA EL DEPARTAMENTO NUEVO EN
+      *> VEZ DE INDIZAR FUERA DE LA TABLA.
+       042-ACUMULA-DEPTO.
+           MOVE "N" TO WS-DEPTO-ENCONTRADO
+           PERFORM 043-BUSCA-DEPTO THRU 043-FIN
+                   VARYING WS-SUB-INDICE FROM 1 BY 1
+                   UNTIL WS-SUB-INDICE GREATER WS-NUM-DEPTOS
+                      OR DEPTO-ENCONTRADO
+           IF NOT DEPTO-ENCONTRADO
+               IF WS-NUM-DEPTOS LESS WS-MAX-DEPTOS
+                   ADD 1 TO WS-NUM-DEPTOS
+                   MOVE EM-DEPARTAMENTO TO
+                        WS-RD-DEPARTAMENTO (WS-NUM-DEPTOS)
+                   MOVE ZERO TO WS-RD-SUBTOTAL (WS-NUM-DEPTOS)
+                   MOVE WS-NUM-DEPTOS TO WS-DEPTO-POS
+               ELSE
+                   DISPLAY "SE ALCANZO EL MAXIMO DE DEPARTAMENTOS ("
+                           WS-MAX-DEPTOS
+                           ") - EMPLEADO " EM-NUMERO
+                           " NO ENTRA EN EL SUBTOTAL POR DEPARTAMENTO"
+                   MOVE 04 TO WS-RC-NUEVO
+                   MOVE "MAXIMO DE DEPARTAMENTOS ALCANZADO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+                   GO TO 042-FIN
+               END-IF
+           END-IF
+           ADD EM-SALARIO TO WS-RD-SUBTOTAL (WS-DEPTO-POS)
+           ADD EM-SALARIO TO WS-GRAN-TOTAL.
+       042-FIN.  EXIT.
+
+       043-BUSCA-DEPTO.
+           IF WS-RD-DEPARTAMENTO (WS-SUB-INDICE) = EM-DEPARTAMENTO
+               MOVE "S" TO WS-DEPTO-ENCONTRADO
+               MOVE WS-SUB-INDICE TO WS-DEPTO-POS
+           END-IF.
+       043-FIN.  EXIT.
+
+       044-IMPRIME-DEPTO.
+           MOVE SPACES TO SALRPT-LINEA
+           MOVE WS-RD-SUBTOTAL (WS-SUB-INDICE) TO WS-SUBTOTAL-ED
+           STRING "DEPARTAMENTO: " WS-RD-DEPARTAMENTO (WS-SUB-INDICE)
+                  "   SUBTOTAL SALARIOS: " WS-SUBTOTAL-ED
+                  DELIMITED BY SIZE INTO SALRPT-LINEA
+           WRITE SALRPT-LINEA.
+       044-FIN.  EXIT.
+
+       046-IMPRIME-TOTAL.
+           MOVE SPACES TO SALRPT-LINEA
+           MOVE WS-GRAN-TOTAL TO WS-GRANTOTAL-ED
+           STRING "TOTAL GENERAL DE SALARIOS: " WS-GRANTOTAL-ED
+                  DELIMITED BY SIZE INTO SALRPT-LINEA
+           WRITE SALRPT-LINEA.
+       046-FIN.  EXIT.
