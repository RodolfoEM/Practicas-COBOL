@@ -0,0 +1,248 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGRECO.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-08.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> PROGRAMA QUE COMPARA DOS FOTOGRAFIAS SECUENCIALES DEL MAESTRO
+      *> DE EMPLEADOS (LA DE AYER Y LA DE HOY, AMBAS EN ORDEN POR
+      *> NUMERO DE EMPLEADO) E IMPRIME UN REPORTE DE CONCILIACION CON
+      *> LAS ALTAS, BAJAS Y CAMBIOS DETECTADOS, CON SUS VALORES
+      *> ANTERIORES Y NUEVOS.
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-09  SE AGREGA ANT-ESTADO/HOY-ESTADO A LAS FOTOGRAFIAS.
+      *>             DESDE QUE LA BAJA ES LOGICA (EM-ESTADO EN VEZ DE
+      *>             BORRAR EL REGISTRO), LA LLAVE DE UN EMPLEADO DADO
+      *>             DE BAJA SIGUE PRESENTE EN AMBAS FOTOGRAFIAS, ASI
+      *>             QUE 060-COMPARA-CAMBIO AHORA DETECTA LA BAJA COMO
+      *>             UN CAMBIO DE ACTIVO A INACTIVO EN VEZ DE DEPENDER
+      *>             DE QUE LA LLAVE DESAPAREZCA DEL ARCHIVO.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPANT-FILE     ASSIGN TO "EMPANT"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EMPHOY-FILE     ASSIGN TO "EMPHOY"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RPTRECO-FILE    ASSIGN TO "RPTRECO"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPANT-FILE.
+       01  ANT-REGISTRO.
+           05 ANT-NUMERO            PIC 9(05).
+           05 ANT-NOMBRE            PIC X(35).
+           05 ANT-SALARIO           PIC 9(05)V99.
+           05 ANT-DEPARTAMENTO      PIC X(04).
+           05 ANT-ESTADO            PIC X(01).
+               88 ANT-ACTIVO                        VALUE "A".
+               88 ANT-INACTIVO                      VALUE "I".
+
+       FD  EMPHOY-FILE.
+       01  HOY-REGISTRO.
+           05 HOY-NUMERO            PIC 9(05).
+           05 HOY-NOMBRE            PIC X(35).
+           05 HOY-SALARIO           PIC 9(05)V99.
+           05 HOY-DEPARTAMENTO      PIC X(04).
+           05 HOY-ESTADO            PIC X(01).
+               88 HOY-ACTIVO                        VALUE "A".
+               88 HOY-INACTIVO                      VALUE "I".
+
+       FD  RPTRECO-FILE.
+       01  RPTRECO-LINEA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RPTHDR.
+
+       01  WS-AREAS.
+           05 WS-ANT-EOF           PIC X(01)      VALUE "N".
+               88 ANT-EOF                          VALUE "S".
+           05 WS-HOY-EOF           PIC X(01)      VALUE "N".
+               88 HOY-EOF                          VALUE "S".
+           05 WS-TOTAL-ALTAS       PIC 9(05)      VALUE ZERO.
+           05 WS-TOTAL-BAJAS       PIC 9(05)      VALUE ZERO.
+           05 WS-TOTAL-CAMBIOS     PIC 9(05)      VALUE ZERO.
+           05 WS-SALARIO-ED-ANT    PIC ZZZZ9.99.
+           05 WS-SALARIO-ED-HOY    PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-RAIZ.
+           OPEN INPUT EMPANT-FILE
+           OPEN INPUT EMPHOY-FILE
+           OPEN OUTPUT RPTRECO-FILE
+           PERFORM 005-ESCRIBE-ENCABEZADO THRU 005-FIN
+           PERFORM 010-LEE-ANTERIOR THRU 010-FIN
+           PERFORM 020-LEE-ACTUAL THRU 020-FIN
+           PERFORM 030-COMPARA THRU 030-FIN
+                   UNTIL ANT-EOF AND HOY-EOF
+           PERFORM 090-ESCRIBE-PIE THRU 090-FIN
+           CLOSE EMPANT-FILE
+           CLOSE EMPHOY-FILE
+           CLOSE RPTRECO-FILE
+           GOBACK.
+
+      *> ESCRIBE EL ENCABEZADO DEL REPORTE DE CONCILIACION.
+       005-ESCRIBE-ENCABEZADO.
+           MOVE "CONCILIACION DE EMPLEADOS - PROGRECO" TO RPT-TITULO
+           ACCEPT RPT-FECHA FROM DATE
+           MOVE RPT-ENCABEZADO TO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA
+           MOVE SPACES TO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA.
+       005-FIN.  EXIT.
+
+      *> LEE EL SIGUIENTE REGISTRO DE LA FOTOGRAFIA DE AYER.
+       010-LEE-ANTERIOR.
+           READ EMPANT-FILE
+               AT END
+                   SET ANT-EOF TO TRUE
+           END-READ.
+       010-FIN.  EXIT.
+
+      *> LEE EL SIGUIENTE REGISTRO DE LA FOTOGRAFIA DE HOY.
+       020-LEE-ACTUAL.
+           READ EMPHOY-FILE
+               AT END
+                   SET HOY-EOF TO TRUE
+           END-READ.
+       020-FIN.  EXIT.
+
+      *> COMPARA EL PAR DE REGISTROS QUE TIENE ENFRENTE (AMBOS ARCHIVOS
+      *> VIENEN ORDENADOS POR NUMERO DE EMPLEADO) Y AVANZA EL O LOS
+      *> ARCHIVOS QUE CORRESPONDAN SEGUN EL RESULTADO.
+       030-COMPARA.
+           EVALUATE TRUE
+               WHEN ANT-EOF
+                   PERFORM 040-ES-ALTA THRU 040-FIN
+                   PERFORM 020-LEE-ACTUAL THRU 020-FIN
+               WHEN HOY-EOF
+                   PERFORM 050-ES-BAJA THRU 050-FIN
+                   PERFORM 010-LEE-ANTERIOR THRU 010-FIN
+               WHEN ANT-NUMERO < HOY-NUMERO
+                   PERFORM 050-ES-BAJA THRU 050-FIN
+                   PERFORM 010-LEE-ANTERIOR THRU 010-FIN
+               WHEN ANT-NUMERO > HOY-NUMERO
+                   PERFORM 040-ES-ALTA THRU 040-FIN
+                   PERFORM 020-LEE-ACTUAL THRU 020-FIN
+               WHEN OTHER
+                   PERFORM 060-COMPARA-CAMBIO THRU 060-FIN
+                   PERFORM 010-LEE-ANTERIOR THRU 010-FIN
+                   PERFORM 020-LEE-ACTUAL THRU 020-FIN
+           END-EVALUATE.
+       030-FIN.  EXIT.
+
+      *> EL NUMERO DE HOY NO EXISTIA AYER: ES UNA ALTA.
+       040-ES-ALTA.
+           MOVE SPACES TO RPTRECO-LINEA
+           STRING "ALTA    NUMERO: "  DELIMITED BY SIZE
+                  HOY-NUMERO           DELIMITED BY SIZE
+                  "  NOMBRE: "         DELIMITED BY SIZE
+                  HOY-NOMBRE           DELIMITED BY SPACE
+                  INTO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA
+           ADD 1 TO WS-TOTAL-ALTAS.
+       040-FIN.  EXIT.
+
+      *> EL NUMERO DE AYER YA NO EXISTE HOY: ES UNA BAJA.
+       050-ES-BAJA.
+           MOVE SPACES TO RPTRECO-LINEA
+           STRING "BAJA    NUMERO: "  DELIMITED BY SIZE
+                  ANT-NUMERO           DELIMITED BY SIZE
+                  "  NOMBRE: "         DELIMITED BY SIZE
+                  ANT-NOMBRE           DELIMITED BY SPACE
+                  INTO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA
+           ADD 1 TO WS-TOTAL-BAJAS.
+       050-FIN.  EXIT.
+
+      *> EL NUMERO EXISTE EN AMBAS FOTOGRAFIAS. SI EL EMPLEADO ESTABA
+      *> ACTIVO AYER Y QUEDO INACTIVO HOY, ES UNA BAJA LOGICA AUNQUE LA
+      *> LLAVE NO HAYA DESAPARECIDO DEL ARCHIVO; DE LO CONTRARIO, SI
+      *> ALGUN CAMPO CAMBIO SE IMPRIMEN SUS VALORES ANTERIOR Y NUEVO.
+       060-COMPARA-CAMBIO.
+           IF ANT-ACTIVO AND HOY-INACTIVO
+               PERFORM 055-ES-BAJA-LOGICA THRU 055-FIN
+           ELSE
+           IF ANT-REGISTRO NOT = HOY-REGISTRO
+               MOVE ANT-SALARIO TO WS-SALARIO-ED-ANT
+               MOVE HOY-SALARIO TO WS-SALARIO-ED-HOY
+               MOVE SPACES TO RPTRECO-LINEA
+               STRING "CAMBIO  NUMERO: "    DELIMITED BY SIZE
+                      HOY-NUMERO             DELIMITED BY SIZE
+                      INTO RPTRECO-LINEA
+               WRITE RPTRECO-LINEA
+               MOVE SPACES TO RPTRECO-LINEA
+               STRING "   ANTES:   NOMBRE: " DELIMITED BY SIZE
+                      ANT-NOMBRE              DELIMITED BY SPACE
+                      "  SALARIO: "           DELIMITED BY SIZE
+                      WS-SALARIO-ED-ANT        DELIMITED BY SIZE
+                      "  DEPTO: "             DELIMITED BY SIZE
+                      ANT-DEPARTAMENTO         DELIMITED BY SIZE
+                      INTO RPTRECO-LINEA
+               WRITE RPTRECO-LINEA
+               MOVE SPACES TO RPTRECO-LINEA
+               STRING "   DESPUES: NOMBRE: " DELIMITED BY SIZE
+                      HOY-NOMBRE              DELIMITED BY SPACE
+                      "  SALARIO: "           DELIMITED BY SIZE
+                      WS-SALARIO-ED-HOY        DELIMITED BY SIZE
+                      "  DEPTO: "             DELIMITED BY SIZE
+                      HOY-DEPARTAMENTO         DELIMITED BY SIZE
+                      INTO RPTRECO-LINEA
+               WRITE RPTRECO-LINEA
+               ADD 1 TO WS-TOTAL-CAMBIOS
+           END-IF
+           END-IF.
+       060-FIN.  EXIT.
+
+      *> EL EMPLEADO SEGUIA EN EL ARCHIVO PERO PASO DE ACTIVO A INACTIVO
+      *> ENTRE UNA FOTOGRAFIA Y LA OTRA: SE REPORTA COMO BAJA (LOGICA).
+       055-ES-BAJA-LOGICA.
+           MOVE SPACES TO RPTRECO-LINEA
+           STRING "BAJA (LOGICA) NUMERO: " DELIMITED BY SIZE
+                  HOY-NUMERO                DELIMITED BY SIZE
+                  "  NOMBRE: "              DELIMITED BY SIZE
+                  HOY-NOMBRE                DELIMITED BY SPACE
+                  INTO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA
+           ADD 1 TO WS-TOTAL-BAJAS.
+       055-FIN.  EXIT.
+
+      *> ESCRIBE EL PIE DEL REPORTE CON LOS TOTALES DE ALTAS, BAJAS Y
+      *> CAMBIOS DETECTADOS ENTRE LAS DOS FOTOGRAFIAS.
+       090-ESCRIBE-PIE.
+           MOVE SPACES TO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA
+           MOVE SPACES TO RPTRECO-LINEA
+           STRING "TOTAL DE ALTAS:   " DELIMITED BY SIZE
+                  WS-TOTAL-ALTAS        DELIMITED BY SIZE
+                  INTO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA
+           MOVE SPACES TO RPTRECO-LINEA
+           STRING "TOTAL DE BAJAS:   " DELIMITED BY SIZE
+                  WS-TOTAL-BAJAS        DELIMITED BY SIZE
+                  INTO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA
+           MOVE SPACES TO RPTRECO-LINEA
+           STRING "TOTAL DE CAMBIOS: " DELIMITED BY SIZE
+                  WS-TOTAL-CAMBIOS      DELIMITED BY SIZE
+                  INTO RPTRECO-LINEA
+           WRITE RPTRECO-LINEA.
+       090-FIN.  EXIT.
