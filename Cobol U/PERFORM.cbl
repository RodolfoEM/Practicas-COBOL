@@ -14,6 +14,29 @@
       *SECURITY.                  NO ES CONFIDENCIAL.
       *> ------------------------------------------------------
       *> PROGRAMA QUE PRUEBA EL USO DEL PERFORM
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-08  SE AGREGA ON SIZE ERROR A LA SUMA DE WS-CONTADOR
+      *>             EN WS-SUMA, PARA DETECTAR EL DESBORDAMIENTO EN
+      *>             VEZ DE DEJAR QUE TRUNQUE SILENCIOSAMENTE.
+      *> 2026-08-08  SE IMPRIME UN PIE DE TOTALES DE CONTROL (CTLRPT)
+      *>             CON REGISTROS PROCESADOS, SUMA ACUMULADA Y EL
+      *>             WS-TOTAL TECLEADO, PARA CUADRAR EL LOTE.
+      *> 2026-08-08  020-PROCESO ESCRIBE UN CHECKPOINT (CHKPERF) CON EL
+      *>             AVANCE DE LA SUMATORIA, PARA QUE UN REINICIO TRAS UN
+      *>             ABEND CONTINUE DESDE WS-CONTADOR Y WS-SUMA EN VEZ DE
+      *>             VOLVER A TECLEAR TODO EL LOTE.
+      *> 2026-08-09  SE CAPTURA LA HORA ANTES Y DESPUES DEL CICLO DE
+      *>             020-PROCESO Y SE IMPRIME EL TIEMPO TRANSCURRIDO EN
+      *>             EL PIE DE TOTALES, PARA PODER CUADRAR ESTE PASO
+      *>             CONTRA SU VENTANA DE LOTE.
+      *> 2026-08-09  SE DEJA EXPLICITO EL RETURN-CODE EN 00 AL EMPEZAR,
+      *>             SIGUIENDO LA MISMA CONVENCION DE TODA LA SUITE: 00
+      *>             NORMAL, 04 ADVERTENCIA, 08 OPERACION NO APLICADA,
+      *>             16 ERROR SEVERO (YA USADO AQUI EN EL ON SIZE ERROR).
+      *> 2026-08-09  EL DESBORDE DE WS-SUMA EN EL ON SIZE ERROR AHORA
+      *>             TAMBIEN QUEDA REGISTRADO EN LA BITACORA COMUN DE
+      *>             ERRORES (ERRLOG) VIA LA SUBRUTINA PROGERRL.
       *> ------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -23,30 +46,77 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CTLRPT-FILE     ASSIGN TO "CTLRPT"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT CHKPERF-FILE    ASSIGN TO "CHKPERF"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS WS-CHKPERF-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CTLRPT-FILE.
+       01  CTLRPT-LINEA           PIC X(80).
+
+       FD  CHKPERF-FILE.
+       01  CHKPERF-REGISTRO.
+           05 CHK-CONTADOR         PIC 9(02).
+           05 CHK-SUMA             PIC 9(03).
 
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
            05 WS-CONTADOR         PIC 9(02) VALUE ZEROS.
            05 WS-TOTAL            PIC 9(02).
            05 WS-SUMA             PIC 9(03) VALUE ZEROS.
+           05 WS-CHKPERF-STATUS   PIC X(02).
+           05 WS-CONTADOR-INICIAL PIC 9(02) VALUE 1.
+           05 WS-RC-NUEVO         PIC 9(02).
+           05 WS-DESCRIPCION-ERROR PIC X(40).
+
+       01  WS-HORA-INICIO         PIC 9(08).
+       01  WS-HORA-INICIO-R REDEFINES WS-HORA-INICIO.
+           05 WS-HI-HH            PIC 9(02).
+           05 WS-HI-MM            PIC 9(02).
+           05 WS-HI-SS            PIC 9(02).
+           05 WS-HI-CC            PIC 9(02).
+
+       01  WS-HORA-FIN            PIC 9(08).
+       01  WS-HORA-FIN-R REDEFINES WS-HORA-FIN.
+           05 WS-HF-HH            PIC 9(02).
+           05 WS-HF-MM            PIC 9(02).
+           05 WS-HF-SS            PIC 9(02).
+           05 WS-HF-CC            PIC 9(02).
+
+       01  WS-SEG-INICIO          PIC 9(07).
+       01  WS-SEG-FIN             PIC 9(07).
+       01  WS-SEG-TRANSCURRIDOS   PIC 9(07).
+       01  WS-SEG-TRANSCURR-ED    PIC ZZZZZZ9.
+
+       COPY RPTHDR.
+
+       01  WS-SUMA-ED             PIC ZZ9.
+       01  WS-TOTAL-ED            PIC Z9.
 
        PROCEDURE DIVISION.
        010-RAIZ.
+           MOVE ZERO TO RETURN-CODE
            PERFORM 010-SUMA THRU 010-FIN 5 TIMES
            DISPLAY "SUMA DEL CONTADOR: " WS-CONTADOR
            DISPLAY " "
 
            DISPLAY "TECLEE EL TOTAL"
            ACCEPT WS-TOTAL
+           PERFORM 015-LEE-CHECKPOINT THRU 015-FIN
+           ACCEPT WS-HORA-INICIO FROM TIME
            PERFORM 020-PROCESO THRU 020-FIN
-                   VARYING WS-CONTADOR FROM 1 BY 1
+                   VARYING WS-CONTADOR FROM WS-CONTADOR-INICIAL BY 1
                    UNTIL   WS-CONTADOR GREATER WS-TOTAL
+           ACCEPT WS-HORA-FIN FROM TIME
            DISPLAY " "
            DISPLAY "SUMA DEL CONTADOR: " WS-SUMA
-           GOBACK.
+           PERFORM 030-TOTALES-CONTROL THRU 030-FIN
+           PERFORM 028-LIMPIA-CHECKPOINT THRU 028-FIN
+           GO TO 999-FIN.
 
        010-SUMA.
            COMPUTE WS-CONTADOR = WS-CONTADOR + 1.
@@ -54,5 +124,116 @@
 
        020-PROCESO.
            DISPLAY "VALOR DEL CONTADOR: " WS-CONTADOR
-           ADD WS-CONTADOR TO WS-SUMA.
+           ADD WS-CONTADOR TO WS-SUMA
+               ON SIZE ERROR
+                   DISPLAY "ERROR: WS-SUMA SE DESBORDO, SE DETIENE "
+                           "EL PROCESO"
+                   MOVE 16 TO WS-RC-NUEVO
+                   MOVE 16 TO RETURN-CODE
+                   MOVE "WS-SUMA SE DESBORDO, SE DETIENE EL PROCESO"
+                        TO WS-DESCRIPCION-ERROR
+                   CALL "PROGERRL" USING "PBAPERFO" WS-RC-NUEVO
+                           WS-DESCRIPCION-ERROR
+                   GO TO 999-FIN
+           END-ADD
+           PERFORM 027-ESCRIBE-CHECKPOINT THRU 027-FIN.
        020-FIN. EXIT.
+
+      *> LEE EL CHECKPOINT DE UNA CORRIDA ANTERIOR (SI EXISTE) PARA
+      *> REANUDAR LA SUMATORIA DESDE DONDE SE QUEDO EN VEZ DE DESDE 1.
+       015-LEE-CHECKPOINT.
+           MOVE 1 TO WS-CONTADOR-INICIAL
+           OPEN INPUT CHKPERF-FILE
+           IF WS-CHKPERF-STATUS = "00"
+               READ CHKPERF-FILE
+                   NOT AT END
+                       COMPUTE WS-CONTADOR-INICIAL = CHK-CONTADOR + 1
+                       MOVE CHK-SUMA TO WS-SUMA
+               END-READ
+               CLOSE CHKPERF-FILE
+           END-IF.
+       015-FIN.  EXIT.
+
+      *> GRABA EL AVANCE DE LA SUMATORIA EN EL CHECKPOINT, PARA QUE UN
+      *> REINICIO TRAS UN ABEND NO REPITA LO YA SUMADO.
+       027-ESCRIBE-CHECKPOINT.
+           OPEN OUTPUT CHKPERF-FILE
+           MOVE WS-CONTADOR TO CHK-CONTADOR
+           MOVE WS-SUMA     TO CHK-SUMA
+           WRITE CHKPERF-REGISTRO
+           CLOSE CHKPERF-FILE.
+       027-FIN.  EXIT.
+
+      *> EL LOTE TERMINO BIEN; SE BORRA EL CHECKPOINT PARA QUE LA
+      *> PROXIMA CORRIDA EMPIECE DESDE CERO.
+       028-LIMPIA-CHECKPOINT.
+           OPEN OUTPUT CHKPERF-FILE
+           CLOSE CHKPERF-FILE.
+       028-FIN.  EXIT.
+
+      *> CONVIERTE LA HORA DE INICIO Y FIN DEL CICLO A SEGUNDOS DESDE
+      *> MEDIANOCHE Y SACA LA DIFERENCIA, PARA REPORTAR EL TIEMPO QUE
+      *> TOMO EL PASO CONTRA SU VENTANA DE LOTE.
+       029-CALCULA-TRANSCURRIDO.
+           COMPUTE WS-SEG-INICIO = WS-HI-HH * 3600 + WS-HI-MM * 60
+                                  + WS-HI-SS
+           COMPUTE WS-SEG-FIN    = WS-HF-HH * 3600 + WS-HF-MM * 60
+                                  + WS-HF-SS
+           COMPUTE WS-SEG-TRANSCURRIDOS = WS-SEG-FIN - WS-SEG-INICIO.
+       029-FIN.  EXIT.
+
+      *> IMPRIME EL PIE DE TOTALES DE CONTROL DEL LOTE: REGISTROS
+      *> PROCESADOS, SUMA ACUMULADA, EL WS-TOTAL QUE SE TECLEO Y EL
+      *> TIEMPO TRANSCURRIDO, PARA QUE OPERACIONES PUEDA CUADRAR ESTA
+      *> CORRIDA CONTRA SU VENTANA DE LOTE.
+       030-TOTALES-CONTROL.
+           PERFORM 029-CALCULA-TRANSCURRIDO THRU 029-FIN
+           OPEN OUTPUT CTLRPT-FILE
+           MOVE "REPORTE DE CONTROL - PBAPERFO" TO RPT-TITULO
+           ACCEPT RPT-FECHA FROM DATE
+           MOVE RPT-ENCABEZADO TO CTLRPT-LINEA
+           WRITE CTLRPT-LINEA
+           MOVE SPACES TO CTLRPT-LINEA
+           WRITE CTLRPT-LINEA
+
+           MOVE WS-TOTAL TO WS-TOTAL-ED
+           MOVE SPACES TO CTLRPT-LINEA
+           STRING "REGISTROS PROCESADOS: " DELIMITED BY SIZE
+                  WS-TOTAL-ED               DELIMITED BY SIZE
+                  INTO CTLRPT-LINEA
+           WRITE CTLRPT-LINEA
+
+           MOVE WS-SUMA TO WS-SUMA-ED
+           MOVE SPACES TO CTLRPT-LINEA
+           STRING "SUMA ACUMULADA: "        DELIMITED BY SIZE
+                  WS-SUMA-ED                DELIMITED BY SIZE
+                  INTO CTLRPT-LINEA
+           WRITE CTLRPT-LINEA
+
+           MOVE SPACES TO CTLRPT-LINEA
+           STRING "TOTAL TECLEADO POR EL OPERADOR: " DELIMITED BY SIZE
+                  WS-TOTAL-ED                        DELIMITED BY SIZE
+                  INTO CTLRPT-LINEA
+           WRITE CTLRPT-LINEA
+
+           MOVE WS-SEG-TRANSCURRIDOS TO WS-SEG-TRANSCURR-ED
+           MOVE SPACES TO CTLRPT-LINEA
+           STRING "HORA INICIO: "    DELIMITED BY SIZE
+                  WS-HORA-INICIO     DELIMITED BY SIZE
+                  "  HORA FIN: "     DELIMITED BY SIZE
+                  WS-HORA-FIN        DELIMITED BY SIZE
+                  "  TRANSCURRIDO (SEG): " DELIMITED BY SIZE
+                  WS-SEG-TRANSCURR-ED      DELIMITED BY SIZE
+                  INTO CTLRPT-LINEA
+           WRITE CTLRPT-LINEA
+
+           MOVE WS-TOTAL TO RPT-TOTAL-REGS
+           MOVE RPT-TOTAL-REGS TO RPT-TOTAL-REGS-ED
+           MOVE SPACES TO CTLRPT-LINEA
+           MOVE RPT-PIE TO CTLRPT-LINEA
+           WRITE CTLRPT-LINEA
+           CLOSE CTLRPT-FILE.
+       030-FIN.  EXIT.
+
+       999-FIN.
+           GOBACK.
