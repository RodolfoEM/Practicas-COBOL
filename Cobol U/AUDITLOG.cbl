@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGAUDT.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-08.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> SUBRUTINA COMPARTIDA QUE AGREGA UNA LINEA A LA BITACORA DE
+      *> AUDITORIA (AUDITLOG) CADA VEZ QUE PROGGOTD O PROGIFEV HACEN
+      *> UNA ALTA, BAJA O CAMBIO CONTRA EL MAESTRO DE EMPLEADOS, PARA
+      *> PODER RESPONDER QUIEN CAMBIO QUE Y CUANDO.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG-FILE   ASSIGN TO "AUDITLOG"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG-FILE.
+       COPY AUDITREG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS         PIC X(02).
+
+       LINKAGE SECTION.
+       01  ENT-TRANSACCION         PIC X(06).
+       01  ENT-NUMERO              PIC 9(05).
+
+       PROCEDURE DIVISION USING ENT-TRANSACCION ENT-NUMERO.
+       010-RAIZ.
+           OPEN EXTEND AUDITLOG-FILE
+           MOVE ENT-TRANSACCION TO AUD-TRANSACCION
+           MOVE ENT-NUMERO      TO AUD-NUMERO
+           ACCEPT AUD-FECHA FROM DATE
+           ACCEPT AUD-HORA  FROM TIME
+           WRITE AUD-REGISTRO
+           CLOSE AUDITLOG-FILE
+           GOBACK.
