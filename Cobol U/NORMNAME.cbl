@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGNORM.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-08.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> SUBRUTINA COMPARTIDA QUE NORMALIZA UN NOMBRE CAPTURADO EN
+      *> ORDEN NOMBRE/PATERNO/MATERNO AL ORDEN PATERNO/MATERNO/NOMBRE
+      *> QUE SE USA EN REPORTES IMPRESOS. SE SACO DE PROGMOVE PARA
+      *> QUE CUALQUIER PANTALLA DE CAPTURA (POR EJEMPLO EL ALTA DE
+      *> PROGGOTD) LA PUEDA REUTILIZAR SIN REPETIR EL MOVE CORRESPONDING.
+      *> MODIFICACIONES:
+      *> 2026-08-08  NM-NOMBRE-NPM Y NM-NOMBRE-PMN SE MUEVEN AL COPY
+      *>             NOMBRE, PARA QUE PROGMOVE USE EXACTAMENTE LA MISMA
+      *>             DEFINICION EN VEZ DE UNA PROPIA.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       LINKAGE SECTION.
+       COPY NOMBRE.
+
+       PROCEDURE DIVISION USING NM-NOMBRE-NPM NM-NOMBRE-PMN.
+       010-RAIZ.
+           MOVE CORRESPONDING NM-NOMBRE-NPM TO NM-NOMBRE-PMN.
+           GOBACK.
