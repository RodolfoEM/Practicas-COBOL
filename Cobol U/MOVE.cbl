@@ -7,6 +7,21 @@
       *SECURITY.                  NO ES CONFIDENCIAL.
       *> ------------------------------------------------------
       *> PROGRAMA QUE PRUEBA LA SENTENCIA MOVE
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-08  EL REACOMODO DE NOMBRE/PATERNO/MATERNO A
+      *>             PATERNO/MATERNO/NOMBRE SE DELEGA A LA SUBRUTINA
+      *>             COMPARTIDA PROGNORM EN VEZ DE HACER EL MOVE
+      *>             CORRESPONDING AQUI MISMO.
+      *> 2026-08-08  EL DESPLIEGUE DE WS-NOMBRE-PMN YA NO ARRASTRA LOS
+      *>             ESPACIOS DE RELLENO DE CADA CAMPO PIC X(15); SE
+      *>             RECORTAN Y SE SEPARAN CON UN SOLO ESPACIO.
+      *> 2026-08-08  WS-NOMBRE-NPM Y WS-NOMBRE-PMN SE REEMPLAZAN POR EL
+      *>             COPY NOMBRE, QUE ES EL MISMO LAYOUT QUE USA LA
+      *>             SUBRUTINA PROGNORM.
+      *> 2026-08-09  SE DEJA EXPLICITO EL RETURN-CODE EN 00 AL EMPEZAR,
+      *>             SIGUIENDO LA MISMA CONVENCION DE RETURN-CODE DE
+      *>             TODA LA SUITE.
       *> ------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -25,23 +40,35 @@
            05 WS-CAMPO-01         PIC X(08) VALUE "FERNANDO".
            05 WS-CAMPO-02         PIC X(08) VALUE SPACES	.
 
-       01  WS-AREAS-A-USAR2.
-           05 WS-NOMBRE-NPM.
-              10 WS-NOMBRE        PIC X(15) VALUE "FERNANDO       ".
-              10 WS-PATERNO       PIC X(15) VALUE "TOLEDO         ".
-              10 WS-MATERNO       PIC X(15) VALUE "ESPEJEL        ".
+       COPY NOMBRE.
 
-           05 WS-NOMBRE-PMN.
-              10 WS-PATERNO       PIC X(15).
-              10 WS-MATERNO       PIC X(15).
-              10 WS-NOMBRE        PIC X(15).
+       01  WS-NOMBRE-PMN-RECORTADO   PIC X(47).
 
        PROCEDURE DIVISION.
        010-RAIZ.
+           MOVE ZERO TO RETURN-CODE
            MOVE WS-CAMPO-01 TO WS-CAMPO-02
            DISPLAY "CONTENIDO DE CAMPO 02: " WS-CAMPO-02
                    " <---ESTO ES UN MOVE SIMPLE."
-           MOVE CORRESPONDING WS-NOMBRE-NPM TO WS-NOMBRE-PMN
-           DISPLAY "CONTENIDO DE WS-NOMBRE-PMN: " WS-NOMBRE-PMN
-                   " <---ESTO ES UN MOVE CORRESPONDING.".
+           MOVE "FERNANDO       " TO NM-NOMBRE  OF NM-NOMBRE-NPM
+           MOVE "TOLEDO         " TO NM-PATERNO OF NM-NOMBRE-NPM
+           MOVE "ESPEJEL        " TO NM-MATERNO OF NM-NOMBRE-NPM
+           CALL "PROGNORM" USING NM-NOMBRE-NPM NM-NOMBRE-PMN
+           PERFORM 020-RECORTA-NOMBRE-PMN THRU 020-FIN
+           DISPLAY "CONTENIDO DE WS-NOMBRE-PMN: "
+                   WS-NOMBRE-PMN-RECORTADO
+                   " <---ESTO VIENE DE LA SUBRUTINA PROGNORM.".
            GOBACK.
+
+      *> QUITA EL RELLENO DE ESPACIOS DE CADA PARTE DEL NOMBRE Y LAS
+      *> UNE CON UN SOLO ESPACIO, PARA QUE SE VEA BIEN EN PANTALLA O
+      *> EN CUALQUIER REPORTE IMPRESO QUE USE ESTOS CAMPOS.
+       020-RECORTA-NOMBRE-PMN.
+           MOVE SPACES TO WS-NOMBRE-PMN-RECORTADO
+           STRING NM-PATERNO OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  " "                         DELIMITED BY SIZE
+                  NM-MATERNO OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  " "                         DELIMITED BY SIZE
+                  NM-NOMBRE  OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  INTO WS-NOMBRE-PMN-RECORTADO.
+       020-FIN.  EXIT.
