@@ -14,6 +14,63 @@
       *> ------------------------------------------------------
       *> PROGRAMA QUE HACE LO MISMO CON LAS SENTENCIAS
       *> IF Y EVALUATE
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-08  SE QUITA LA RAMA DUPLICADA CON IF ANIDADOS; EL
+      *>             EVALUATE QUEDA COMO UNICO PUNTO DE DECISION Y
+      *>             AHORA EJECUTA ALTA/BAJA/CAMBIO DE VERDAD CONTRA
+      *>             EL MAESTRO DE EMPLEADOS (EMPMAST), EN VEZ DE
+      *>             NADA MAS ARMAR UN TEXTO DE RESULTADO.
+      *> 2026-08-08  EL LAYOUT DE EMPMAST-RECORD SE MUEVE AL COPY
+      *>             EMPREC, COMPARTIDO AHORA CON PROGTABL Y PROGGOTD.
+      *> 2026-08-08  CADA ALTA/BAJA/CAMBIO EXITOSO AHORA QUEDA REGISTRADO
+      *>             EN LA BITACORA DE AUDITORIA VIA LA SUBRUTINA
+      *>             PROGAUDT.
+      *> 2026-08-08  LA OPCION DEL MENU YA NO SE ACEPTA SIN VALIDAR; SE
+      *>             DELEGA A LA SUBRUTINA COMPARTIDA PROGVOPC (LA MISMA
+      *>             QUE USA PROGGOTD), QUE REPREGUNTA HASTA UN MAXIMO
+      *>             DE INTENTOS EN VEZ DE SEGUIR CON "ERROR".
+      *> 2026-08-09  SE AGREGA LA OPCION D-CONSULTA: BUSCA UN EMPLEADO
+      *>             POR NUMERO Y MUESTRA SU REGISTRO COMPLETO, EN VEZ
+      *>             DE QUE LA UNICA FORMA DE VER UN EMPLEADO SEA PASAR
+      *>             POR CAMBIO.
+      *> 2026-08-09  LA BAJA YA NO BORRA EL REGISTRO; LO MARCA INACTIVO
+      *>             (EM-ESTADO) Y CAMBIO/CONSULTA RESPETAN ESE ESTADO.
+      *> 2026-08-09  SE AGREGA WS-CODIGO-RETORNO, QUE SE ELEVA CUANDO
+      *>             UNA OPCION NO SE PUDO APLICAR Y SE MUEVE A
+      *>             RETURN-CODE AL TERMINAR. MISMA CONVENCION DE
+      *>             RETURN-CODE DE TODA LA SUITE: 00 NORMAL, 04
+      *>             ADVERTENCIA, 08 OPERACION NO APLICADA, 16 ERROR
+      *>             SEVERO.
+      *> 2026-08-09  LA OPCION DEL MENU AHORA SE TECLEA CON LOS MISMOS
+      *>             DIGITOS 1-ALTA 2-BAJA 3-CAMBIO 4-CONSULTA QUE USA
+      *>             PROGGOTD, EN VEZ DE LAS LETRAS A/B/C/D, PARA QUE
+      *>             AMBAS PANTALLAS DE MANTENIMIENTO PIDAN LO MISMO.
+      *> 2026-08-09  010-ALTA AHORA GRABA EM-FECHA-ALTA CON LA FECHA DE
+      *>             LA CORRIDA.
+      *> 2026-08-09  010-ALTA CAPTURABA EM-NOMBRE DE UN SOLO GOLPE Y
+      *>             NUNCA PEDIA EM-RFC/EM-CURP, DEJANDO ESOS CAMPOS EN
+      *>             BLANCO PARA SIEMPRE (NI PROGGOTD NI PROGIFEV TIENEN
+      *>             UN CAMBIO QUE LOS PUEDA LLENAR DESPUES). AHORA PIDE
+      *>             NOMBRE/PATERNO/MATERNO POR SEPARADO Y LOS NORMALIZA
+      *>             VIA PROGNORM, Y CAPTURA+VALIDA RFC/CURP, IGUAL QUE
+      *>             EL ALTA DE PROGGOTD.
+      *> 2026-08-09  SE AGREGA WS-NUM-OPCIONES A LA LLAMADA A PROGVOPC,
+      *>             QUE AHORA RECIBE CUANTAS POSICIONES DE LA LISTA DE
+      *>             OPCIONES VALIDAS ESTAN REALMENTE EN USO.
+      *> 2026-08-09  030-CAMBIO CAPTURABA EM-NOMBRE DE UN SOLO GOLPE SIN
+      *>             PASAR POR PROGNORM, A DIFERENCIA DEL CAMBIO DE
+      *>             PROGGOTD Y DEL PROPIO ALTA DE ESTE PROGRAMA; UN
+      *>             EMPLEADO QUEDABA CON EL NOMBRE EN ORDEN DISTINTO
+      *>             SEGUN CUAL DE LAS DOS PANTALLAS LO HUBIERA TOCADO
+      *>             POR ULTIMA VEZ. AHORA PIDE NOMBRE/PATERNO/MATERNO
+      *>             POR SEPARADO Y LOS NORMALIZA IGUAL QUE 010-ALTA.
+      *> 2026-08-09  090-ACTUALIZA-RC AHORA TAMBIEN AGREGA UN RENGLON A
+      *>             LA BITACORA COMUN DE ERRORES (ERRLOG) VIA LA
+      *>             SUBRUTINA PROGERRL CADA VEZ QUE SE RECHAZA UNA
+      *>             OPCION; CADA LUGAR QUE YA FIJABA WS-RC-NUEVO SOLO
+      *>             AGREGA UN MOVE A WS-DESCRIPCION-ERROR ANTES DE
+      *>             PERFORM 090-ACTUALIZA-RC THRU 090-FIN.
       *> ------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -23,56 +80,277 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EMPMAST-FILE    ASSIGN TO "EMPMAST"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EM-NUMERO
+                                   FILE STATUS IS WS-EMPMAST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
 
        WORKING-STORAGE SECTION.
+       COPY NOMBRE.
+
        01  WS-AREAS-A-USAR.
            05 WS-OPCION-MENU      PIC X(01).
            05 WS-RESULTADO        PIC X(09).
+           05 WS-EMPMAST-STATUS   PIC X(02).
+           05 WS-OPCIONES-VALIDAS PIC X(10)      VALUE "1234      ".
+           05 WS-NUM-OPCIONES     PIC 9(02)      VALUE 4.
+           05 WS-MAX-INTENTOS     PIC 9(02)      VALUE 3.
+           05 WS-MENU-VALIDO      PIC X(01)      VALUE "N".
+               88 MENU-VALIDO                    VALUE "S".
+           05 WS-CODIGO-RETORNO   PIC 9(02)      VALUE ZERO.
+           05 WS-RC-NUEVO         PIC 9(02).
+           05 WS-INTENTOS-ID      PIC 9(02)      VALUE ZERO.
+           05 WS-MAX-INTENTOS-ID  PIC 9(02)      VALUE 3.
+           05 WS-RFC-CURP-OK      PIC X(01)      VALUE "N".
+               88 RFC-CURP-OK                    VALUE "S".
+           05 WS-DESCRIPCION-ERROR PIC X(40).
 
        PROCEDURE DIVISION.
        010-RAIZ.
-           DISPLAY "DIGITE LA OPCION"
-           ACCEPT WS-OPCION-MENU
+           MOVE ZERO TO RETURN-CODE
+           PERFORM 005-ABRE-EMPMAST THRU 005-FIN
+           DISPLAY "MENU: 1-ALTA 2-BAJA 3-CAMBIO 4-CONSULTA"
+           CALL "PROGVOPC" USING WS-OPCIONES-VALIDAS
+                                  WS-NUM-OPCIONES
+                                  WS-MAX-INTENTOS
+                                  WS-OPCION-MENU
+                                  WS-MENU-VALIDO
+           IF NOT MENU-VALIDO
+               DISPLAY "DEMASIADOS INTENTOS CON OPCION INVALIDA, "
+                       "TERMINA EL PROCESO"
+               MOVE 16 TO WS-RC-NUEVO
+               MOVE "DEMASIADOS INTENTOS CON OPCION INVALIDA"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               MOVE WS-CODIGO-RETORNO TO RETURN-CODE
+               CLOSE EMPMAST-FILE
+               GOBACK
+           END-IF
 
            EVALUATE WS-OPCION-MENU
-             WHEN "A"
+             WHEN "1"
                MOVE "ALTA" TO WS-RESULTADO
-             WHEN "B"
+               PERFORM 010-ALTA THRU 010-FIN
+             WHEN "2"
                MOVE "BAJA" TO WS-RESULTADO
-             WHEN "C"
+               PERFORM 020-BAJA THRU 020-FIN
+             WHEN "3"
                MOVE "CAMBIO" TO WS-RESULTADO
-             WHEN "1" THRU "5"
-               MOVE "SIGUIENTE" TO WS-RESULTADO
-             WHEN OTHER
-               MOVE "ERROR" TO WS-RESULTADO
+               PERFORM 030-CAMBIO THRU 030-FIN
+             WHEN "4"
+               MOVE "CONSULTA" TO WS-RESULTADO
+               PERFORM 040-CONSULTA THRU 040-FIN
            END-EVALUATE
-           DISPLAY "LA OPCION DEL MENU CON EVALUATE ES: " WS-RESULTADO
+           DISPLAY "LA OPCION DEL MENU ES: " WS-RESULTADO
+           MOVE WS-CODIGO-RETORNO TO RETURN-CODE
+           CLOSE EMPMAST-FILE.
+           GOBACK.
 
-           IF WS-OPCION-MENU = "A"
-           THEN
-               MOVE "ALTA" TO WS-RESULTADO
-           ELSE
-              IF WS-OPCION-MENU = "B"
-              THEN
-                  MOVE "BAJA" TO WS-RESULTADO
-              ELSE
-                 IF WS-OPCION-MENU = "C"
-                 THEN
-                     MOVE "CAMBIO" TO WS-RESULTADO
-                 ELSE
-                    IF (WS-OPCION-MENU >= "1") AND
-                       (WS-OPCION-MENU <= "9")
-                    THEN
-                        MOVE "SIGUIENTE" TO WS-RESULTADO
-                    ELSE
-                       MOVE "ERROR" TO WS-RESULTADO
-                    END-IF
-                 END-IF
-             END-IF
+      *> ELEVA WS-CODIGO-RETORNO A WS-RC-NUEVO SI ESTE ES MAS SEVERO,
+      *> PARA QUE EL RETURN-CODE FINAL REFLEJE LA PEOR ADVERTENCIA O
+      *> ERROR QUE OCURRIO DURANTE ESTA CORRIDA.
+       090-ACTUALIZA-RC.
+           IF WS-RC-NUEVO GREATER WS-CODIGO-RETORNO
+               MOVE WS-RC-NUEVO TO WS-CODIGO-RETORNO
            END-IF
+           CALL "PROGERRL" USING "PROGIFEV" WS-RC-NUEVO
+                   WS-DESCRIPCION-ERROR.
+       090-FIN.  EXIT.
 
-           DISPLAY "LA OPCION DEL MENU CON IF ES: " WS-RESULTADO.
-           GOBACK.
+      *> ABRE EL MAESTRO DE EMPLEADOS EN I-O; SI TODAVIA NO EXISTE LO
+      *> CREA VACIO Y LO VUELVE A ABRIR EN I-O.
+       005-ABRE-EMPMAST.
+           OPEN I-O EMPMAST-FILE
+           IF WS-EMPMAST-STATUS = "35"
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN I-O EMPMAST-FILE
+           END-IF.
+       005-FIN.  EXIT.
+
+       010-ALTA.
+           DISPLAY "NUMERO: "
+           ACCEPT EM-NUMERO
+           DISPLAY "NOMBRE: "
+           ACCEPT NM-NOMBRE OF NM-NOMBRE-NPM
+           DISPLAY "APELLIDO PATERNO: "
+           ACCEPT NM-PATERNO OF NM-NOMBRE-NPM
+           DISPLAY "APELLIDO MATERNO: "
+           ACCEPT NM-MATERNO OF NM-NOMBRE-NPM
+           PERFORM 016-NORMALIZA-NOMBRE THRU 016-FIN
+           DISPLAY "SALARIO: "
+           ACCEPT EM-SALARIO
+           DISPLAY "DEPARTAMENTO: "
+           ACCEPT EM-DEPARTAMENTO
+           PERFORM 017-CAPTURA-RFC-CURP THRU 017-FIN
+           IF NOT RFC-CURP-OK
+               DISPLAY "DEMASIADOS INTENTOS CON RFC/CURP INVALIDOS, "
+                       "SE CANCELA EL ALTA"
+               MOVE 08 TO WS-RC-NUEVO
+               MOVE "ALTA: DEMASIADOS INTENTOS CON RFC/CURP INVALIDOS"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               GO TO 010-FIN
+           END-IF
+           SET EM-ACTIVO TO TRUE
+           ACCEPT EM-FECHA-ALTA FROM DATE
+           WRITE EMPMAST-RECORD
+           IF WS-EMPMAST-STATUS = "00"
+               DISPLAY "EMPLEADO AGREGADO: " EM-NUMERO
+               CALL "PROGAUDT" USING "ALTA  " EM-NUMERO
+           ELSE
+               DISPLAY "NO SE PUDO AGREGAR, YA EXISTE EL NUMERO: "
+                        EM-NUMERO
+               MOVE 08 TO WS-RC-NUEVO
+               MOVE "ALTA: EL NUMERO DE EMPLEADO YA EXISTE"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+           END-IF.
+       010-FIN.  EXIT.
+
+      *> NORMALIZA EL NOMBRE YA CAPTURADO EN NM-NOMBRE-NPM AL ORDEN
+      *> PATERNO-MATERNO-NOMBRE VIA LA SUBRUTINA PROGNORM, IGUAL QUE
+      *> HACE PROGGOTD, Y LO DEJA LISTO EN EM-NOMBRE.
+       016-NORMALIZA-NOMBRE.
+           CALL "PROGNORM" USING NM-NOMBRE-NPM NM-NOMBRE-PMN
+           MOVE SPACES TO EM-NOMBRE
+           STRING NM-PATERNO OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  " "                         DELIMITED BY SIZE
+                  NM-MATERNO OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  " "                         DELIMITED BY SIZE
+                  NM-NOMBRE  OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  INTO EM-NOMBRE.
+       016-FIN.  EXIT.
+
+      *> PIDE RFC Y CURP POR CONSOLA Y LOS VALIDA, REPREGUNTANDO HASTA
+      *> WS-MAX-INTENTOS-ID VECES SI VIENEN MAL FORMADOS.
+       017-CAPTURA-RFC-CURP.
+           MOVE ZERO TO WS-INTENTOS-ID
+           MOVE "N"  TO WS-RFC-CURP-OK
+           PERFORM 018-PIDE-RFC-CURP THRU 018-FIN
+                   UNTIL RFC-CURP-OK
+                      OR WS-INTENTOS-ID NOT LESS WS-MAX-INTENTOS-ID.
+       017-FIN.  EXIT.
+
+       018-PIDE-RFC-CURP.
+           ADD 1 TO WS-INTENTOS-ID
+           DISPLAY "RFC: "
+           ACCEPT EM-RFC
+           DISPLAY "CURP: "
+           ACCEPT EM-CURP
+           PERFORM 019-VALIDA-RFC-CURP THRU 019-FIN
+           IF NOT RFC-CURP-OK
+               DISPLAY "RFC/CURP INVALIDOS, SE VUELVE A PEDIR"
+           END-IF.
+       018-FIN.  EXIT.
+
+      *> VALIDACION BASICA DE FORMATO: NI EM-RFC NI EM-CURP PUEDEN
+      *> QUEDAR EN BLANCO, Y AMBOS DEBEN TRAER SU SEGMENTO DE FECHA DE
+      *> NACIMIENTO (AAMMDD) NUMERICO A PARTIR DE LA POSICION 5.
+       019-VALIDA-RFC-CURP.
+           MOVE "N" TO WS-RFC-CURP-OK
+           IF EM-RFC NOT = SPACES AND EM-RFC (5:6) IS NUMERIC
+              AND EM-CURP NOT = SPACES AND EM-CURP (5:6) IS NUMERIC
+               MOVE "S" TO WS-RFC-CURP-OK
+           END-IF.
+       019-FIN.  EXIT.
+
+       020-BAJA.
+           DISPLAY "NUMERO A DAR DE BAJA: "
+           ACCEPT EM-NUMERO
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY "NO EXISTE EL EMPLEADO: " EM-NUMERO
+                   MOVE 08 TO WS-RC-NUEVO
+                   MOVE "BAJA: NO EXISTE EL EMPLEADO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+           END-READ
+           IF WS-EMPMAST-STATUS = "00"
+               IF EM-INACTIVO
+                   DISPLAY "EL EMPLEADO YA ESTABA DADO DE BAJA: "
+                           EM-NUMERO
+                   MOVE 08 TO WS-RC-NUEVO
+                   MOVE "BAJA: EL EMPLEADO YA ESTABA INACTIVO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               ELSE
+                   SET EM-INACTIVO TO TRUE
+                   REWRITE EMPMAST-RECORD
+                   DISPLAY "EMPLEADO DADO DE BAJA: " EM-NUMERO
+                   CALL "PROGAUDT" USING "BAJA  " EM-NUMERO
+               END-IF
+           END-IF.
+       020-FIN.  EXIT.
+
+       030-CAMBIO.
+           DISPLAY "NUMERO A MODIFICAR: "
+           ACCEPT EM-NUMERO
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY "NO EXISTE EL EMPLEADO: " EM-NUMERO
+                   MOVE 08 TO WS-RC-NUEVO
+                   MOVE "CAMBIO: NO EXISTE EL EMPLEADO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+           END-READ
+           IF WS-EMPMAST-STATUS = "00"
+               IF EM-INACTIVO
+                   DISPLAY "EL EMPLEADO ESTA DADO DE BAJA: " EM-NUMERO
+                   MOVE 08 TO WS-RC-NUEVO
+                   MOVE "CAMBIO: EL EMPLEADO ESTA INACTIVO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               ELSE
+                   DISPLAY "NOMBRE ACTUAL: " EM-NOMBRE
+                   DISPLAY "NUEVO NOMBRE: "
+                   ACCEPT NM-NOMBRE OF NM-NOMBRE-NPM
+                   DISPLAY "NUEVO APELLIDO PATERNO: "
+                   ACCEPT NM-PATERNO OF NM-NOMBRE-NPM
+                   DISPLAY "NUEVO APELLIDO MATERNO: "
+                   ACCEPT NM-MATERNO OF NM-NOMBRE-NPM
+                   PERFORM 016-NORMALIZA-NOMBRE THRU 016-FIN
+                   DISPLAY "SALARIO ACTUAL: " EM-SALARIO
+                   DISPLAY "NUEVO SALARIO: "
+                   ACCEPT EM-SALARIO
+                   DISPLAY "DEPARTAMENTO ACTUAL: " EM-DEPARTAMENTO
+                   DISPLAY "NUEVO DEPARTAMENTO: "
+                   ACCEPT EM-DEPARTAMENTO
+                   REWRITE EMPMAST-RECORD
+                   DISPLAY "EMPLEADO MODIFICADO: " EM-NUMERO
+                   CALL "PROGAUDT" USING "CAMBIO" EM-NUMERO
+               END-IF
+           END-IF.
+       030-FIN.  EXIT.
+
+      *> CONSULTA: BUSCA UN EMPLEADO POR NUMERO Y MUESTRA SU REGISTRO
+      *> COMPLETO; NO MODIFICA EL MAESTRO NI GENERA AUDITORIA.
+       040-CONSULTA.
+           DISPLAY "NUMERO A CONSULTAR: "
+           ACCEPT EM-NUMERO
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY "NO EXISTE EL EMPLEADO: " EM-NUMERO
+                   MOVE 08 TO WS-RC-NUEVO
+                   MOVE "CONSULTA: NO EXISTE EL EMPLEADO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+           END-READ
+           IF WS-EMPMAST-STATUS = "00"
+               DISPLAY "NUMERO: "       EM-NUMERO
+               DISPLAY "NOMBRE: "       EM-NOMBRE
+               DISPLAY "SALARIO: "      EM-SALARIO
+               DISPLAY "DEPARTAMENTO: " EM-DEPARTAMENTO
+               IF EM-INACTIVO
+                   DISPLAY "ESTADO: INACTIVO (BAJA)"
+               ELSE
+                   DISPLAY "ESTADO: ACTIVO"
+               END-IF
+           END-IF.
+       040-FIN.  EXIT.
