@@ -13,6 +13,78 @@
       *SECURITY.                  NO ES CONFIDENCIAL.
       *> ------------------------------------------------------
       *> PROGRAMA QUE PRUEBA LA SENTENCIA GO TO .. DEPENDING ON
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-08  SE LE DA FUNCIONALIDAD REAL A ALTA/BAJA/CAMBIO
+      *>             CONTRA EL MAESTRO DE EMPLEADOS (EMPMAST).
+      *> 2026-08-08  UNA OPCION INVALIDA YA NO TERMINA EL PROCESO; SE
+      *>             VUELVE A PEDIR HASTA WS-MAX-INTENTOS VECES.
+      *> 2026-08-08  EL LAYOUT DE EMPMAST-RECORD SE MUEVE AL COPY
+      *>             EMPREC, COMPARTIDO AHORA CON PROGTABL Y PROGIFEV.
+      *> 2026-08-08  CADA ALTA/BAJA/CAMBIO EXITOSO AHORA QUEDA REGISTRADO
+      *>             EN LA BITACORA DE AUDITORIA VIA LA SUBRUTINA
+      *>             PROGAUDT.
+      *> 2026-08-08  002-PIDE-OPCION YA NO VALIDA LA OPCION AQUI MISMO;
+      *>             DELEGA A LA SUBRUTINA COMPARTIDA PROGVOPC, QUE
+      *>             TAMBIEN USA PROGIFEV.
+      *> 2026-08-09  SE AGREGA UN MODO DE LOTE: SI EL OPERADOR LO PIDE,
+      *>             LAS TRANSACCIONES SE LEEN DE GOTTRANS (UNA POR
+      *>             EMPLEADO, CON SU PROPIA OPCION) Y SE APLICAN TODAS
+      *>             EN UNA SOLA CORRIDA, EN VEZ DE REQUERIR UNA CORRIDA
+      *>             POR CADA ALTA/BAJA/CAMBIO.
+      *> 2026-08-09  EL ALTA (POR CONSOLA O DESDE EL LOTE) AHORA CAPTURA
+      *>             EM-RFC Y EM-CURP Y VALIDA SU FORMATO ANTES DE
+      *>             GRABAR, PARA QUE EL MAESTRO TENGA LO QUE NECESITA
+      *>             LA INTEGRACION CON NOMINA.
+      *> 2026-08-09  LAS OPCIONES MAYORES A 3 YA NO CAEN EN "OPCION
+      *>             INVALIDA"; SE MANDAN A 050-DISPATCH-EXTENDIDO, UN
+      *>             EVALUATE APARTE DONDE SE PUEDEN IR AGREGANDO
+      *>             NUEVOS TIPOS DE TRANSACCION (CONSULTA, REACTIVA,
+      *>             ETC.) SIN TOCAR EL GO TO ... DEPENDING ON QUE YA
+      *>             ESTA EN PRODUCCION PARA ALTA/BAJA/CAMBIO.
+      *> 2026-08-09  LA BAJA YA NO BORRA EL REGISTRO; LO MARCA INACTIVO
+      *>             (EM-ESTADO) PARA NO PERDER EL HISTORIAL. CAMBIO Y
+      *>             CONSULTA YA RESPETAN ESE ESTADO.
+      *> 2026-08-09  SE AGREGA WS-CODIGO-RETORNO, QUE SE VA ELEVANDO
+      *>             CADA VEZ QUE UNA TRANSACCION (POR CONSOLA O DESDE
+      *>             EL LOTE) SE RECHAZA O NO SE PUEDE APLICAR, Y SE
+      *>             MUEVE A RETURN-CODE AL TERMINAR. MISMA CONVENCION
+      *>             DE RETURN-CODE DE TODA LA SUITE: 00 NORMAL, 04
+      *>             ADVERTENCIA, 08 OPERACION NO APLICADA, 16 ERROR
+      *>             SEVERO.
+      *> 2026-08-09  PROGIFEV YA PIDE LA MISMA OPCION DE MENU (DIGITOS
+      *>             1-ALTA 2-BAJA 3-CAMBIO 4-CONSULTA) QUE ESTA
+      *>             PANTALLA, EN VEZ DE LAS LETRAS A/B/C/D QUE USABA
+      *>             ANTES.
+      *> 2026-08-09  015-APLICA-ALTA AHORA GRABA EM-FECHA-ALTA CON LA
+      *>             FECHA DE LA CORRIDA.
+      *> 2026-08-09  EL ALTA (POR CONSOLA O DESDE EL LOTE) YA NO CAPTURA
+      *>             EM-NOMBRE DE UN SOLO GOLPE; PIDE NOMBRE/PATERNO/
+      *>             MATERNO POR SEPARADO Y LOS NORMALIZA AL ORDEN
+      *>             PATERNO-MATERNO-NOMBRE VIA LA SUBRUTINA PROGNORM,
+      *>             LA MISMA QUE USA PROGMOVE, EN VEZ DE GRABAR LO QUE
+      *>             SEA QUE HAYA TECLEADO EL OPERADOR TAL CUAL. EL
+      *>             CAMBIO DE NOMBRE EN 030-CAMBIO HACE LO MISMO.
+      *> 2026-08-09  EL WHEN 3 (CAMBIO) DEL LOTE GRABABA CON UN REWRITE
+      *>             SIN HABER LEIDO PRIMERO AL EMPLEADO, POR LO QUE
+      *>             EM-RFC/EM-CURP/EM-ESTADO/EM-FECHA-ALTA QUEDABAN CON
+      *>             LO QUE HUBIERA DEJADO LA TRANSACCION ANTERIOR EN EL
+      *>             AREA DE REGISTRO. SE AGREGA EL READ EMPMAST-FILE
+      *>             (IGUAL QUE EL WHEN 2 Y QUE EL CAMBIO POR CONSOLA)
+      *>             ANTES DE CAPTURAR LOS CAMPOS NUEVOS.
+      *> 2026-08-09  SE AGREGA WS-NUM-OPCIONES A LA LLAMADA A PROGVOPC,
+      *>             QUE AHORA RECIBE CUANTAS POSICIONES DE LA LISTA DE
+      *>             OPCIONES VALIDAS ESTAN REALMENTE EN USO.
+      *> 2026-08-09  CUANDO UN ALTA/BAJA/CAMBIO NO SE PUDO GRABAR, SE
+      *>             VUELCA EM-NUMERO/EM-NOMBRE/WS-EMPMAST-STATUS VIA
+      *>             PROGDISP (COPY DEBUGREC), PARA TENER UN DIAGNOSTICO
+      *>             ADEMAS DEL DISPLAY EN PANTALLA.
+      *> 2026-08-09  090-ACTUALIZA-RC AHORA TAMBIEN AGREGA UN RENGLON A
+      *>             LA BITACORA COMUN DE ERRORES (ERRLOG) VIA LA
+      *>             SUBRUTINA PROGERRL CADA VEZ QUE SE RECHAZA UNA
+      *>             TRANSACCION; CADA LUGAR QUE YA FIJABA WS-RC-NUEVO
+      *>             SOLO AGREGA UN MOVE A WS-DESCRIPCION-ERROR ANTES DE
+      *>             PERFORM 090-ACTUALIZA-RC THRU 090-FIN.
       *> ------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -22,34 +94,455 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EMPMAST-FILE    ASSIGN TO "EMPMAST"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EM-NUMERO
+                                   FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT GOTTRANS-FILE   ASSIGN TO "GOTTRANS"
+                                   ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
+
+       FD  GOTTRANS-FILE.
+       01  GOTTRANS-REGISTRO.
+           05 TR-OPCION             PIC 9(01).
+           05 TR-NUMERO             PIC 9(05).
+           05 TR-NOMBRE             PIC X(15).
+           05 TR-PATERNO            PIC X(15).
+           05 TR-MATERNO            PIC X(15).
+           05 TR-SALARIO            PIC 9(05)V99.
+           05 TR-DEPARTAMENTO       PIC X(04).
+           05 TR-RFC                PIC X(13).
+           05 TR-CURP               PIC X(18).
 
        WORKING-STORAGE SECTION.
+       COPY NOMBRE.
+       COPY DEBUGREC.
+
        01  WS-AREAS-A-USAR.
            05 WS-OPCION-MENU      PIC 9(01).
            05 WS-RESULTADO        PIC X(09).
+           05 WS-EMPMAST-STATUS   PIC X(02).
+           05 WS-OPCIONES-VALIDAS PIC X(10)      VALUE "1234      ".
+           05 WS-NUM-OPCIONES     PIC 9(02)      VALUE 4.
+           05 WS-MAX-INTENTOS     PIC 9(02)      VALUE 3.
+           05 WS-OPCION-TECLEADA  PIC X(01).
+           05 WS-MENU-VALIDO      PIC X(01)      VALUE "N".
+               88 MENU-VALIDO                    VALUE "S".
+           05 WS-MODO-LOTE        PIC X(01)      VALUE "N".
+               88 MODO-LOTE                      VALUE "S".
+           05 WS-GOTTRANS-EOF     PIC X(01)      VALUE "N".
+               88 GOTTRANS-EOF                   VALUE "S".
+           05 WS-TOTAL-PROCESADAS PIC 9(05)      VALUE ZERO.
+           05 WS-INTENTOS-ID      PIC 9(02)      VALUE ZERO.
+           05 WS-MAX-INTENTOS-ID  PIC 9(02)      VALUE 3.
+           05 WS-RFC-CURP-OK      PIC X(01)      VALUE "N".
+               88 RFC-CURP-OK                    VALUE "S".
+           05 WS-CODIGO-RETORNO   PIC 9(02)      VALUE ZERO.
+           05 WS-RC-NUEVO         PIC 9(02).
+           05 WS-DESCRIPCION-ERROR PIC X(40).
 
        PROCEDURE DIVISION.
        000-RAIZ.
-           DISPLAY "DIGITE LA OPCION"
-           ACCEPT WS-OPCION-MENU
-           GO TO 010-ALTA
-                 020-BAJA
-                 030-CAMBIO
-           DEPENDING ON WS-OPCION-MENU
-           DISPLAY "OPCION INVALIDA"
-           GOBACK.
+           MOVE ZERO TO RETURN-CODE
+           PERFORM 001-ABRE-EMPMAST THRU 001-FIN
+           DISPLAY "PROCESAR LOTE DE TRANSACCIONES GOTTRANS? (S/N): "
+           ACCEPT WS-MODO-LOTE
+           IF MODO-LOTE
+               PERFORM 100-PROCESA-LOTE THRU 100-FIN
+               GO TO 999-FIN
+           END-IF
+           DISPLAY "MENU: 1-ALTA 2-BAJA 3-CAMBIO 4-CONSULTA"
+           CALL "PROGVOPC" USING WS-OPCIONES-VALIDAS
+                                  WS-NUM-OPCIONES
+                                  WS-MAX-INTENTOS
+                                  WS-OPCION-TECLEADA
+                                  WS-MENU-VALIDO
+           IF NOT MENU-VALIDO
+               DISPLAY "DEMASIADOS INTENTOS CON OPCION INVALIDA, "
+                       "TERMINA EL PROCESO"
+               MOVE 16 TO WS-RC-NUEVO
+               MOVE "DEMASIADOS INTENTOS CON OPCION INVALIDA"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               GO TO 999-FIN
+           END-IF
+           MOVE WS-OPCION-TECLEADA TO WS-OPCION-MENU
+           IF WS-OPCION-MENU NOT GREATER 3
+               GO TO 010-ALTA
+                     020-BAJA
+                     030-CAMBIO
+               DEPENDING ON WS-OPCION-MENU
+           ELSE
+               PERFORM 050-DISPATCH-EXTENDIDO THRU 050-FIN
+           END-IF
+           GO TO 999-FIN.
+
+      *> PUNTO DE EXTENSION PARA OPCIONES DE MENU NUEVAS (4 EN ADELANTE)
+      *> QUE NO EXISTIAN CUANDO SE ESCRIBIO EL GO TO ... DEPENDING ON DE
+      *> ALTA/BAJA/CAMBIO; CADA TRANSACCION NUEVA SOLO AGREGA SU PROPIO
+      *> WHEN AQUI, SIN TOCAR ESE GO TO NI LOS WHEN YA EXISTENTES.
+       050-DISPATCH-EXTENDIDO.
+           EVALUATE WS-OPCION-MENU
+               WHEN 4
+                   PERFORM 040-CONSULTA THRU 040-FIN
+               WHEN OTHER
+                   DISPLAY "OPCION DE MENU SIN IMPLEMENTAR: "
+                           WS-OPCION-MENU
+           END-EVALUATE.
+       050-FIN.  EXIT.
 
+      *> CONSULTA: LOCALIZA UN EMPLEADO POR NUMERO Y MUESTRA SU FICHA;
+      *> NO GRABA NADA, POR LO QUE NO QUEDA RASTRO EN LA BITACORA.
+       040-CONSULTA.
+           DISPLAY "NUMERO A CONSULTAR: "
+           ACCEPT EM-NUMERO
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY "NO EXISTE EL EMPLEADO: " EM-NUMERO
+                   MOVE 08 TO WS-RC-NUEVO
+                   MOVE "CONSULTA: NO EXISTE EL EMPLEADO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+                   GO TO 040-FIN
+           END-READ
+           DISPLAY "NUMERO: "       EM-NUMERO
+           DISPLAY "NOMBRE: "       EM-NOMBRE
+           DISPLAY "SALARIO: "      EM-SALARIO
+           DISPLAY "DEPARTAMENTO: " EM-DEPARTAMENTO
+           DISPLAY "RFC: "          EM-RFC
+           DISPLAY "CURP: "         EM-CURP
+           IF EM-INACTIVO
+               DISPLAY "ESTADO: INACTIVO (BAJA)"
+           ELSE
+               DISPLAY "ESTADO: ACTIVO"
+           END-IF.
+       040-FIN.  EXIT.
+
+      *> MODO DE LOTE: LEE GOTTRANS DE PRINCIPIO A FIN Y APLICA CADA
+      *> TRANSACCION CONTRA EL MAESTRO SIN PEDIR NADA POR CONSOLA, PARA
+      *> QUE UN DIA COMPLETO DE ALTAS/BAJAS/CAMBIOS PASE EN UNA CORRIDA.
+       100-PROCESA-LOTE.
+           OPEN INPUT GOTTRANS-FILE
+           PERFORM 105-LEE-TRANSACCION THRU 105-FIN
+           PERFORM 110-APLICA-TRANSACCION THRU 110-FIN
+                   UNTIL GOTTRANS-EOF
+           CLOSE GOTTRANS-FILE
+           DISPLAY "TRANSACCIONES PROCESADAS EN EL LOTE: "
+                   WS-TOTAL-PROCESADAS.
+       100-FIN.  EXIT.
+
+       105-LEE-TRANSACCION.
+           READ GOTTRANS-FILE
+               AT END
+                   SET GOTTRANS-EOF TO TRUE
+           END-READ.
+       105-FIN.  EXIT.
+
+      *> APLICA UNA TRANSACCION DEL LOTE SEGUN SU OPCION (1-ALTA 2-BAJA
+      *> 3-CAMBIO) Y LUEGO AVANZA AL SIGUIENTE REGISTRO DEL LOTE.
+       110-APLICA-TRANSACCION.
+           EVALUATE TR-OPCION
+               WHEN 1
+                   MOVE TR-NUMERO       TO EM-NUMERO
+                   MOVE TR-NOMBRE       TO NM-NOMBRE  OF NM-NOMBRE-NPM
+                   MOVE TR-PATERNO      TO NM-PATERNO OF NM-NOMBRE-NPM
+                   MOVE TR-MATERNO      TO NM-MATERNO OF NM-NOMBRE-NPM
+                   PERFORM 016-NORMALIZA-NOMBRE THRU 016-FIN
+                   MOVE TR-SALARIO      TO EM-SALARIO
+                   MOVE TR-DEPARTAMENTO TO EM-DEPARTAMENTO
+                   MOVE TR-RFC          TO EM-RFC
+                   MOVE TR-CURP         TO EM-CURP
+                   PERFORM 019-VALIDA-RFC-CURP THRU 019-FIN
+                   IF RFC-CURP-OK
+                       PERFORM 015-APLICA-ALTA THRU 015-FIN
+                   ELSE
+                       DISPLAY "RFC/CURP INVALIDOS PARA EL EMPLEADO: "
+                               TR-NUMERO " - SE OMITE EL ALTA"
+                       MOVE 04 TO WS-RC-NUEVO
+                       MOVE "LOTE: RFC/CURP INVALIDOS, SE OMITE EL ALTA"
+                            TO WS-DESCRIPCION-ERROR
+                       PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+                   END-IF
+               WHEN 2
+                   MOVE TR-NUMERO TO EM-NUMERO
+                   PERFORM 025-APLICA-BAJA THRU 025-FIN
+               WHEN 3
+                   MOVE TR-NUMERO       TO EM-NUMERO
+                   READ EMPMAST-FILE
+                       INVALID KEY
+                           DISPLAY "NO EXISTE EL EMPLEADO: " TR-NUMERO
+                                   " - SE OMITE EL CAMBIO"
+                           MOVE 08 TO WS-RC-NUEVO
+                           MOVE "LOTE: NO EXISTE EL EMPLEADO, SE OMITE"
+                                TO WS-DESCRIPCION-ERROR
+                           PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+                           GO TO 110-SIGUIENTE-TRANSACCION
+                   END-READ
+                   MOVE TR-NOMBRE       TO NM-NOMBRE  OF NM-NOMBRE-NPM
+                   MOVE TR-PATERNO      TO NM-PATERNO OF NM-NOMBRE-NPM
+                   MOVE TR-MATERNO      TO NM-MATERNO OF NM-NOMBRE-NPM
+                   PERFORM 016-NORMALIZA-NOMBRE THRU 016-FIN
+                   MOVE TR-SALARIO      TO EM-SALARIO
+                   MOVE TR-DEPARTAMENTO TO EM-DEPARTAMENTO
+                   PERFORM 035-APLICA-CAMBIO THRU 035-FIN
+               WHEN OTHER
+                   DISPLAY "OPCION DE TRANSACCION INVALIDA EN EL LOTE: "
+                           TR-OPCION " - SE OMITE"
+                   MOVE 04 TO WS-RC-NUEVO
+                   MOVE "LOTE: OPCION DE TRANSACCION INVALIDA"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+           END-EVALUATE.
+       110-SIGUIENTE-TRANSACCION.
+           ADD 1 TO WS-TOTAL-PROCESADAS
+           PERFORM 105-LEE-TRANSACCION THRU 105-FIN.
+       110-FIN.  EXIT.
+
+      *> ABRE EL MAESTRO DE EMPLEADOS EN I-O; SI TODAVIA NO EXISTE LO
+      *> CREA VACIO Y LO VUELVE A ABRIR EN I-O.
+       001-ABRE-EMPMAST.
+           OPEN I-O EMPMAST-FILE
+           IF WS-EMPMAST-STATUS = "35"
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN I-O EMPMAST-FILE
+           END-IF.
+       001-FIN.  EXIT.
+
+      *> ALTA: CAPTURA UN EMPLEADO NUEVO POR CONSOLA Y LO AGREGA AL
+      *> MAESTRO; LA GRABACION EN SI LA HACE 015-APLICA-ALTA, QUE
+      *> TAMBIEN REUTILIZA EL MODO DE LOTE.
        010-ALTA.
-           DISPLAY "LA OPCION DEL MENU ES ALTA".
-           GOBACK.
+           DISPLAY "LA OPCION DEL MENU ES ALTA"
+           DISPLAY "NUMERO: "
+           ACCEPT EM-NUMERO
+           DISPLAY "NOMBRE: "
+           ACCEPT NM-NOMBRE OF NM-NOMBRE-NPM
+           DISPLAY "APELLIDO PATERNO: "
+           ACCEPT NM-PATERNO OF NM-NOMBRE-NPM
+           DISPLAY "APELLIDO MATERNO: "
+           ACCEPT NM-MATERNO OF NM-NOMBRE-NPM
+           PERFORM 016-NORMALIZA-NOMBRE THRU 016-FIN
+           DISPLAY "SALARIO: "
+           ACCEPT EM-SALARIO
+           DISPLAY "DEPARTAMENTO: "
+           ACCEPT EM-DEPARTAMENTO
+           PERFORM 017-CAPTURA-RFC-CURP THRU 017-FIN
+           IF NOT RFC-CURP-OK
+               DISPLAY "DEMASIADOS INTENTOS CON RFC/CURP INVALIDOS, "
+                       "SE CANCELA EL ALTA"
+               MOVE 08 TO WS-RC-NUEVO
+               MOVE "ALTA: DEMASIADOS INTENTOS CON RFC/CURP INVALIDOS"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               GO TO 999-FIN
+           END-IF
+           PERFORM 015-APLICA-ALTA THRU 015-FIN
+           GO TO 999-FIN.
 
+      *> NORMALIZA EL NOMBRE YA CAPTURADO EN NM-NOMBRE-NPM (POR CONSOLA O
+      *> DESDE EL LOTE) AL ORDEN PATERNO-MATERNO-NOMBRE VIA LA MISMA
+      *> SUBRUTINA PROGNORM QUE USA PROGMOVE, Y LO DEJA LISTO EN
+      *> EM-NOMBRE PARA GRABARSE EN EL MAESTRO.
+       016-NORMALIZA-NOMBRE.
+           CALL "PROGNORM" USING NM-NOMBRE-NPM NM-NOMBRE-PMN
+           MOVE SPACES TO EM-NOMBRE
+           STRING NM-PATERNO OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  " "                         DELIMITED BY SIZE
+                  NM-MATERNO OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  " "                         DELIMITED BY SIZE
+                  NM-NOMBRE  OF NM-NOMBRE-PMN DELIMITED BY SPACE
+                  INTO EM-NOMBRE.
+       016-FIN.  EXIT.
+
+      *> GRABA EL ALTA YA CAPTURADA (POR CONSOLA O DESDE EL LOTE) EN EL
+      *> MAESTRO Y REGISTRA EL MOVIMIENTO EN LA BITACORA DE AUDITORIA.
+       015-APLICA-ALTA.
+           SET EM-ACTIVO TO TRUE
+           ACCEPT EM-FECHA-ALTA FROM DATE
+           WRITE EMPMAST-RECORD
+           IF WS-EMPMAST-STATUS = "00"
+               DISPLAY "EMPLEADO AGREGADO: " EM-NUMERO
+               CALL "PROGAUDT" USING "ALTA  " EM-NUMERO
+           ELSE
+               DISPLAY "NO SE PUDO AGREGAR, YA EXISTE EL NUMERO: "
+                        EM-NUMERO
+               MOVE 08 TO WS-RC-NUEVO
+               MOVE "ALTA: EL NUMERO DE EMPLEADO YA EXISTE"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               PERFORM 095-VUELCA-DIAGNOSTICO THRU 095-FIN
+           END-IF.
+       015-FIN.  EXIT.
+
+      *> PIDE RFC Y CURP POR CONSOLA Y LOS VALIDA, REPREGUNTANDO HASTA
+      *> WS-MAX-INTENTOS-ID VECES SI VIENEN MAL FORMADOS.
+       017-CAPTURA-RFC-CURP.
+           MOVE ZERO TO WS-INTENTOS-ID
+           MOVE "N"  TO WS-RFC-CURP-OK
+           PERFORM 018-PIDE-RFC-CURP THRU 018-FIN
+                   UNTIL RFC-CURP-OK
+                      OR WS-INTENTOS-ID NOT LESS WS-MAX-INTENTOS-ID.
+       017-FIN.  EXIT.
+
+       018-PIDE-RFC-CURP.
+           ADD 1 TO WS-INTENTOS-ID
+           DISPLAY "RFC: "
+           ACCEPT EM-RFC
+           DISPLAY "CURP: "
+           ACCEPT EM-CURP
+           PERFORM 019-VALIDA-RFC-CURP THRU 019-FIN
+           IF NOT RFC-CURP-OK
+               DISPLAY "RFC/CURP INVALIDOS, SE VUELVE A PEDIR"
+           END-IF.
+       018-FIN.  EXIT.
+
+      *> VALIDACION BASICA DE FORMATO: NI EM-RFC NI EM-CURP PUEDEN
+      *> QUEDAR EN BLANCO, Y AMBOS DEBEN TRAER SU SEGMENTO DE FECHA DE
+      *> NACIMIENTO (AAMMDD) NUMERICO A PARTIR DE LA POSICION 5.
+       019-VALIDA-RFC-CURP.
+           MOVE "N" TO WS-RFC-CURP-OK
+           IF EM-RFC NOT = SPACES AND EM-RFC (5:6) IS NUMERIC
+              AND EM-CURP NOT = SPACES AND EM-CURP (5:6) IS NUMERIC
+               MOVE "S" TO WS-RFC-CURP-OK
+           END-IF.
+       019-FIN.  EXIT.
+
+      *> BAJA: LOCALIZA UN EMPLEADO POR NUMERO (TECLEADO POR CONSOLA) Y
+      *> LO ELIMINA DEL MAESTRO VIA 025-APLICA-BAJA.
        020-BAJA.
-           DISPLAY "LA OPCION DEL MENU ES BAJA".
-           GOBACK.
+           DISPLAY "LA OPCION DEL MENU ES BAJA"
+           DISPLAY "NUMERO A DAR DE BAJA: "
+           ACCEPT EM-NUMERO
+           PERFORM 025-APLICA-BAJA THRU 025-FIN
+           GO TO 999-FIN.
 
+      *> LOCALIZA AL EMPLEADO YA IDENTIFICADO EN EM-NUMERO (POR CONSOLA
+      *> O DESDE EL LOTE) Y LO MARCA INACTIVO EN EL MAESTRO; YA NO SE
+      *> BORRA FISICAMENTE PARA NO PERDER SU HISTORIAL.
+       025-APLICA-BAJA.
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY "NO EXISTE EL EMPLEADO: " EM-NUMERO
+                   MOVE 08 TO WS-RC-NUEVO
+                   MOVE "BAJA: NO EXISTE EL EMPLEADO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+                   GO TO 025-FIN
+           END-READ
+           IF EM-INACTIVO
+               DISPLAY "EL EMPLEADO YA ESTABA DADO DE BAJA: " EM-NUMERO
+               MOVE 08 TO WS-RC-NUEVO
+               MOVE "BAJA: EL EMPLEADO YA ESTABA INACTIVO"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               GO TO 025-FIN
+           END-IF
+           SET EM-INACTIVO TO TRUE
+           REWRITE EMPMAST-RECORD
+           IF WS-EMPMAST-STATUS = "00"
+               DISPLAY "EMPLEADO DADO DE BAJA: " EM-NUMERO
+               CALL "PROGAUDT" USING "BAJA  " EM-NUMERO
+           ELSE
+               DISPLAY "NO SE PUDO DAR DE BAJA AL EMPLEADO: " EM-NUMERO
+               MOVE 08 TO WS-RC-NUEVO
+               MOVE "BAJA: NO SE PUDO GRABAR EL REWRITE"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               PERFORM 095-VUELCA-DIAGNOSTICO THRU 095-FIN
+           END-IF.
+       025-FIN.  EXIT.
+
+      *> CAMBIO: LOCALIZA UN EMPLEADO POR NUMERO Y CAPTURA SUS NUEVOS
+      *> DATOS POR CONSOLA; LA GRABACION LA HACE 035-APLICA-CAMBIO.
        030-CAMBIO.
-           DISPLAY "LA OPCION DEL MENU ES CAMBIO".
+           DISPLAY "LA OPCION DEL MENU ES CAMBIO"
+           DISPLAY "NUMERO A MODIFICAR: "
+           ACCEPT EM-NUMERO
+           READ EMPMAST-FILE
+               INVALID KEY
+                   DISPLAY "NO EXISTE EL EMPLEADO: " EM-NUMERO
+                   MOVE 08 TO WS-RC-NUEVO
+                   MOVE "CAMBIO: NO EXISTE EL EMPLEADO"
+                        TO WS-DESCRIPCION-ERROR
+                   PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+                   GO TO 999-FIN
+           END-READ
+           IF EM-INACTIVO
+               DISPLAY "EL EMPLEADO ESTA DADO DE BAJA: " EM-NUMERO
+               MOVE 08 TO WS-RC-NUEVO
+               MOVE "CAMBIO: EL EMPLEADO ESTA INACTIVO"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               GO TO 999-FIN
+           END-IF
+           DISPLAY "NOMBRE ACTUAL: " EM-NOMBRE
+           DISPLAY "NUEVO NOMBRE: "
+           ACCEPT NM-NOMBRE OF NM-NOMBRE-NPM
+           DISPLAY "NUEVO APELLIDO PATERNO: "
+           ACCEPT NM-PATERNO OF NM-NOMBRE-NPM
+           DISPLAY "NUEVO APELLIDO MATERNO: "
+           ACCEPT NM-MATERNO OF NM-NOMBRE-NPM
+           PERFORM 016-NORMALIZA-NOMBRE THRU 016-FIN
+           DISPLAY "SALARIO ACTUAL: " EM-SALARIO
+           DISPLAY "NUEVO SALARIO: "
+           ACCEPT EM-SALARIO
+           DISPLAY "DEPARTAMENTO ACTUAL: " EM-DEPARTAMENTO
+           DISPLAY "NUEVO DEPARTAMENTO: "
+           ACCEPT EM-DEPARTAMENTO
+           PERFORM 035-APLICA-CAMBIO THRU 035-FIN
+           GO TO 999-FIN.
+
+      *> GRABA EL CAMBIO YA CAPTURADO (POR CONSOLA O DESDE EL LOTE, DONDE
+      *> EM-NUMERO YA IDENTIFICA AL EMPLEADO A ACTUALIZAR) EN EL MAESTRO.
+       035-APLICA-CAMBIO.
+           REWRITE EMPMAST-RECORD
+           IF WS-EMPMAST-STATUS = "00"
+               DISPLAY "EMPLEADO MODIFICADO: " EM-NUMERO
+               CALL "PROGAUDT" USING "CAMBIO" EM-NUMERO
+           ELSE
+               DISPLAY "NO SE PUDO MODIFICAR AL EMPLEADO: " EM-NUMERO
+               MOVE 08 TO WS-RC-NUEVO
+               MOVE "CAMBIO: NO SE PUDO GRABAR EL REWRITE"
+                    TO WS-DESCRIPCION-ERROR
+               PERFORM 090-ACTUALIZA-RC THRU 090-FIN
+               PERFORM 095-VUELCA-DIAGNOSTICO THRU 095-FIN
+           END-IF.
+       035-FIN.  EXIT.
+
+      *> VUELCA EM-NUMERO/EM-NOMBRE/WS-EMPMAST-STATUS VIA PROGDISP
+      *> CUANDO UN ALTA/BAJA/CAMBIO NO SE PUDO GRABAR, PARA QUE QUEDE
+      *> UN VOLCADO DE DIAGNOSTICO ADEMAS DEL DISPLAY EN PANTALLA.
+       095-VUELCA-DIAGNOSTICO.
+           MOVE "PROGGOTD" TO DBG-PROGRAMA
+           MOVE 3 TO DBG-NUM-CAMPOS
+           MOVE "EM-NUMERO"          TO DBG-NOMBRE (1)
+           MOVE EM-NUMERO            TO DBG-VALOR  (1)
+           MOVE "EM-NOMBRE"          TO DBG-NOMBRE (2)
+           MOVE EM-NOMBRE            TO DBG-VALOR  (2)
+           MOVE "WS-EMPMAST-STATUS"  TO DBG-NOMBRE (3)
+           MOVE WS-EMPMAST-STATUS    TO DBG-VALOR  (3)
+           CALL "PROGDISP" USING DBG-AREA.
+       095-FIN.  EXIT.
+
+      *> ELEVA WS-CODIGO-RETORNO A WS-RC-NUEVO SI ESTE ES MAS SEVERO,
+      *> PARA QUE EL RETURN-CODE FINAL REFLEJE LA PEOR ADVERTENCIA O
+      *> ERROR QUE OCURRIO DURANTE TODA LA CORRIDA (CONSOLA O LOTE).
+       090-ACTUALIZA-RC.
+           IF WS-RC-NUEVO GREATER WS-CODIGO-RETORNO
+               MOVE WS-RC-NUEVO TO WS-CODIGO-RETORNO
+           END-IF
+           CALL "PROGERRL" USING "PROGGOTD" WS-RC-NUEVO
+                   WS-DESCRIPCION-ERROR.
+       090-FIN.  EXIT.
+
+       999-FIN.
+           MOVE WS-CODIGO-RETORNO TO RETURN-CODE
+           CLOSE EMPMAST-FILE
            GOBACK.
