@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGSNAP.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-09.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> PROGRAMA QUE RECORRE EL MAESTRO DE EMPLEADOS (EMPMAST) Y ESCRIBE
+      *> UNA FOTOGRAFIA SECUENCIAL DE ANCHO FIJO (NUMERO/NOMBRE/SALARIO/
+      *> DEPARTAMENTO/ESTADO), EN ORDEN POR NUMERO DE EMPLEADO. PROGRECO
+      *> USA UN PAR DE ESTAS FOTOGRAFIAS (UNA DE ANTES Y OTRA DE DESPUES
+      *> DE LA CORRIDA DE MANTENIMIENTO) PARA CONCILIAR LO QUE CAMBIO.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE    ASSIGN TO "EMPMAST"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EM-NUMERO
+                                   FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT SNAPSHOT-FILE   ASSIGN TO "SNAPSHOT"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
+
+       FD  SNAPSHOT-FILE.
+       01  SNAP-REGISTRO.
+           05 SNAP-NUMERO           PIC 9(05).
+           05 SNAP-NOMBRE           PIC X(35).
+           05 SNAP-SALARIO          PIC 9(05)V99.
+           05 SNAP-DEPARTAMENTO     PIC X(04).
+           05 SNAP-ESTADO           PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS.
+           05 WS-EMPMAST-STATUS    PIC X(02).
+           05 WS-TOTAL-REGS        PIC 9(05)      VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-RAIZ.
+           PERFORM 005-ABRE-EMPMAST THRU 005-FIN
+           OPEN OUTPUT SNAPSHOT-FILE
+           MOVE ZEROS TO EM-NUMERO
+           START EMPMAST-FILE KEY IS NOT LESS THAN EM-NUMERO
+               INVALID KEY
+                   MOVE "10" TO WS-EMPMAST-STATUS
+           END-START
+           PERFORM 010-EXPORTA-RENGLON THRU 010-FIN
+                   UNTIL WS-EMPMAST-STATUS NOT = "00"
+           DISPLAY "REGISTROS EN LA FOTOGRAFIA: " WS-TOTAL-REGS
+           CLOSE EMPMAST-FILE
+           CLOSE SNAPSHOT-FILE
+           GOBACK.
+
+      *> ABRE EL MAESTRO DE EMPLEADOS EN INPUT; SI TODAVIA NO EXISTE LO
+      *> CREA VACIO Y LO VUELVE A ABRIR.
+       005-ABRE-EMPMAST.
+           OPEN INPUT EMPMAST-FILE
+           IF WS-EMPMAST-STATUS = "35"
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN INPUT EMPMAST-FILE
+           END-IF.
+       005-FIN.  EXIT.
+
+      *> LEE EL SIGUIENTE EMPLEADO Y ESCRIBE SU RENGLON EN LA FOTOGRAFIA.
+       010-EXPORTA-RENGLON.
+           READ EMPMAST-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-EMPMAST-STATUS
+               NOT AT END
+                   PERFORM 020-ESCRIBE-RENGLON THRU 020-FIN
+           END-READ.
+       010-FIN.  EXIT.
+
+      *> ARMA EL RENGLON DE ANCHO FIJO DE UN EMPLEADO, INCLUYENDO SU
+      *> ESTADO (ACTIVO/INACTIVO), PARA QUE PROGRECO PUEDA DETECTAR UNA
+      *> BAJA LOGICA AUNQUE LA LLAVE SIGA PRESENTE EN EL ARCHIVO.
+       020-ESCRIBE-RENGLON.
+           MOVE EM-NUMERO       TO SNAP-NUMERO
+           MOVE EM-NOMBRE       TO SNAP-NOMBRE
+           MOVE EM-SALARIO      TO SNAP-SALARIO
+           MOVE EM-DEPARTAMENTO TO SNAP-DEPARTAMENTO
+           MOVE EM-ESTADO       TO SNAP-ESTADO
+           WRITE SNAP-REGISTRO
+           ADD 1 TO WS-TOTAL-REGS.
+       020-FIN.  EXIT.
