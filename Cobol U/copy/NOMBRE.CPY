@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author:        FERNANDO TOLEDO
+      * Date:           2026-08-08
+      * Purpose:        LAYOUT DEL NOMBRE DE UNA PERSONA EN SUS DOS
+      *                 ORDENES DE CAPTURA/IMPRESION (NOMBRE/PATERNO/
+      *                 MATERNO Y PATERNO/MATERNO/NOMBRE), COMPARTIDO
+      *                 ENTRE PROGMOVE Y LA SUBRUTINA PROGNORM PARA QUE
+      *                 AMBOS USEN EXACTAMENTE LA MISMA DEFINICION.
+      * Tectonics:      COPY NOMBRE.
+      ******************************************************************
+       01  NM-NOMBRE-NPM.
+           05 NM-NOMBRE            PIC X(15).
+           05 NM-PATERNO           PIC X(15).
+           05 NM-MATERNO           PIC X(15).
+
+       01  NM-NOMBRE-PMN.
+           05 NM-PATERNO           PIC X(15).
+           05 NM-MATERNO           PIC X(15).
+           05 NM-NOMBRE            PIC X(15).
