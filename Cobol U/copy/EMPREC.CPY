@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Author:        FERNANDO TOLEDO
+      * Date:           2026-08-08
+      * Purpose:        LAYOUT UNICO DEL REGISTRO DEL MAESTRO DE
+      *                 EMPLEADOS (EMPMAST), PARA QUE PROGTABL,
+      *                 PROGGOTD Y PROGIFEV USEN LOS MISMOS NOMBRES DE
+      *                 CAMPO Y PICTURES EN VEZ DE QUE CADA UNO TENGA
+      *                 SU PROPIA IDEA DE COMO ES UN EMPLEADO.
+      * Tectonics:      COPY EMPREC.
+      ******************************************************************
+      *> MODIFICACIONES:
+      *> 2026-08-09  SE AGREGAN EM-RFC Y EM-CURP PARA LA INTEGRACION
+      *>             CON NOMINA, QUE NO SE PUEDE HACER SIN EL REGISTRO
+      *>             FISCAL DEL EMPLEADO.
+      *> 2026-08-09  SE AGREGA EM-ESTADO: LA BAJA YA NO BORRA EL REGISTRO
+      *>             FISICAMENTE, LO MARCA INACTIVO, PARA NO PERDER EL
+      *>             HISTORIAL QUE NECESITAN LA AUDITORIA Y LA
+      *>             RECONCILIACION.
+      *> 2026-08-09  SE AGREGA EM-FECHA-ALTA (AAMMDD), QUE GRABA PROGGOTD
+      *>             EN CADA ALTA, PARA PODER REPORTAR LAS CONTRATACIONES
+      *>             DE UN PERIODO.
+       01  EMPMAST-RECORD.
+           05 EM-NUMERO            PIC 9(05).
+           05 EM-NOMBRE            PIC X(35).
+           05 EM-SALARIO           PIC 9(05)V99.
+           05 EM-DEPARTAMENTO      PIC X(04).
+           05 EM-RFC               PIC X(13).
+           05 EM-CURP              PIC X(18).
+           05 EM-ESTADO            PIC X(01).
+               88 EM-ACTIVO                        VALUE "A".
+               88 EM-INACTIVO                      VALUE "I".
+           05 EM-FECHA-ALTA        PIC 9(06).
