@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:        FERNANDO TOLEDO
+      * Date:           2026-08-09
+      * Purpose:        LAYOUT GENERICO DE VOLCADO DE CAMPOS QUE
+      *                 CUALQUIER PROGRAMA LLENA ANTES DE HACER
+      *                 CALL "PROGDISP", PARA INSPECCIONAR SU
+      *                 WORKING-STORAGE SIN ESCRIBIR DISPLAY SUELTOS.
+      * Tectonics:      COPY DEBUGREC.
+      ******************************************************************
+       01  DBG-AREA.
+           05 DBG-PROGRAMA          PIC X(08).
+           05 DBG-NUM-CAMPOS        PIC 9(02).
+           05 DBG-CAMPO OCCURS 20 TIMES.
+              10 DBG-NOMBRE         PIC X(20).
+              10 DBG-VALOR          PIC X(40).
