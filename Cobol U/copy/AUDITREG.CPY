@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:        FERNANDO TOLEDO
+      * Date:           2026-08-08
+      * Purpose:        LAYOUT DE UNA LINEA DEL BITACORA DE AUDITORIA
+      *                 (AUDITLOG): FECHA, HORA, TIPO DE TRANSACCION Y
+      *                 NUMERO DE EMPLEADO AFECTADO POR CADA ALTA,
+      *                 BAJA O CAMBIO CONTRA EL MAESTRO.
+      * Tectonics:      COPY AUDITREG.
+      ******************************************************************
+       01  AUD-REGISTRO.
+           05 AUD-FECHA             PIC 9(06).
+           05 AUD-HORA              PIC 9(06).
+           05 AUD-TRANSACCION       PIC X(06).
+           05 AUD-NUMERO            PIC 9(05).
