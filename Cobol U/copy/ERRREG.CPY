@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author:        FERNANDO TOLEDO
+      * Date:           2026-08-09
+      * Purpose:        LAYOUT DE UNA LINEA DE LA BITACORA COMUN DE
+      *                 ERRORES (ERRLOG): FECHA, HORA, PROGRAMA QUE
+      *                 REPORTA, CODIGO DE RETORNO Y UNA DESCRIPCION
+      *                 CORTA DE LA CONDICION QUE SE RECHAZO O NO SE
+      *                 PUDO APLICAR.
+      * Tectonics:      COPY ERRREG.
+      ******************************************************************
+       01  ERR-REGISTRO.
+           05 ERR-FECHA             PIC 9(06).
+           05 ERR-HORA              PIC 9(06).
+           05 ERR-PROGRAMA          PIC X(08).
+           05 ERR-CODIGO            PIC 9(02).
+           05 ERR-DESCRIPCION       PIC X(40).
