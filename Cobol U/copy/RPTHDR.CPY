@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author:        FERNANDO TOLEDO
+      * Date:           2026-08-08
+      * Purpose:        LAYOUT DE ENCABEZADO Y PIE ESTANDAR PARA LOS
+      *                 REPORTES IMPRESOS DE ESTA SUITE (TITULO, FECHA
+      *                 DE CORRIDA Y CONTADOR DE REGISTROS AL FINAL),
+      *                 PARA QUE CADA PROGRAMA NO INVENTE SU PROPIO
+      *                 FORMATO DE DISPLAY.
+      * Tectonics:      COPY RPTHDR.
+      ******************************************************************
+       01  RPT-ENCABEZADO.
+           05 RPT-TITULO           PIC X(40).
+           05 FILLER               PIC X(03)      VALUE SPACES.
+           05 RPT-ETQ-FECHA        PIC X(07)      VALUE "FECHA: ".
+           05 RPT-FECHA            PIC 9(06).
+           05 FILLER               PIC X(24)      VALUE SPACES.
+
+       01  RPT-CONTADORES.
+           05 RPT-TOTAL-REGS       PIC 9(05)      VALUE ZERO.
+
+       01  RPT-PIE.
+           05 RPT-ETQ-TOTAL        PIC X(29)
+               VALUE "TOTAL DE REGISTROS IMPRESOS: ".
+           05 RPT-TOTAL-REGS-ED    PIC ZZZZ9.
+           05 FILLER               PIC X(46)      VALUE SPACES.
