@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROGCONT.
+      *AUTHOR.                    FERNANDO TOLEDO.
+      *INSTALLATION.              CENTRO DE CAPACITACION.
+      *DATE-WRITTEN.              2026-08-09.
+      *DATE-COMPILED.
+      *SECURITY.                  NO ES CONFIDENCIAL.
+      *> ------------------------------------------------------
+      *> PROGRAMA QUE RECORRE EL MAESTRO DE EMPLEADOS (EMPMAST) Y
+      *> REPORTA LOS CONTRATADOS DENTRO DE UN RANGO DE FECHAS DE ALTA
+      *> (EM-FECHA-ALTA), PARA PODER CONTESTAR "A QUIEN CONTRATAMOS
+      *> ESTE MES" SIN REVISAR PAPELES.
+      *> ------------------------------------------------------
+      *> 2026-08-09  020-REVISA-EMPLEADO YA FILTRABA POR RANGO DE FECHA
+      *>             PERO NO POR EM-ACTIVO, POR LO QUE UN EMPLEADO DADO
+      *>             DE BAJA PODIA SALIR EN EL REPORTE DE CONTRATACIONES.
+      *>             SE AGREGA LA CONDICION PARA QUE COINCIDA CON LO QUE
+      *>             DICE EL COMENTARIO DEL PARRAFO.
+      *> ------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE    ASSIGN TO "EMPMAST"
+                                   ORGANIZATION INDEXED
+                                   ACCESS MODE DYNAMIC
+                                   RECORD KEY IS EM-NUMERO
+                                   FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT RPTCONT-FILE    ASSIGN TO "RPTCONT"
+                                   ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
+
+       FD  RPTCONT-FILE.
+       01  RPTCONT-LINEA           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RPTHDR.
+
+       01  WS-AREAS.
+           05 WS-EMPMAST-STATUS    PIC X(02).
+           05 WS-FECHA-INICIO      PIC 9(06).
+           05 WS-FECHA-FIN         PIC 9(06).
+           05 WS-SALARIO-ED        PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-RAIZ.
+           MOVE ZERO TO RETURN-CODE
+           DISPLAY "FECHA INICIAL DEL RANGO (AAMMDD): "
+           ACCEPT WS-FECHA-INICIO
+           DISPLAY "FECHA FINAL DEL RANGO (AAMMDD): "
+           ACCEPT WS-FECHA-FIN
+           PERFORM 005-ABRE-EMPMAST THRU 005-FIN
+           OPEN OUTPUT RPTCONT-FILE
+           PERFORM 010-ESCRIBE-ENCABEZADO THRU 010-FIN
+           MOVE ZEROS TO EM-NUMERO
+           START EMPMAST-FILE KEY IS NOT LESS THAN EM-NUMERO
+               INVALID KEY
+                   MOVE "10" TO WS-EMPMAST-STATUS
+           END-START
+           PERFORM 020-REVISA-EMPLEADO THRU 020-FIN
+                   UNTIL WS-EMPMAST-STATUS NOT = "00"
+           PERFORM 090-ESCRIBE-PIE THRU 090-FIN
+           CLOSE EMPMAST-FILE
+           CLOSE RPTCONT-FILE
+           GOBACK.
+
+      *> ABRE EL MAESTRO DE EMPLEADOS EN INPUT; SI TODAVIA NO EXISTE LO
+      *> CREA VACIO Y LO VUELVE A ABRIR.
+       005-ABRE-EMPMAST.
+           OPEN INPUT EMPMAST-FILE
+           IF WS-EMPMAST-STATUS = "35"
+               OPEN OUTPUT EMPMAST-FILE
+               CLOSE EMPMAST-FILE
+               OPEN INPUT EMPMAST-FILE
+           END-IF.
+       005-FIN.  EXIT.
+
+      *> ESCRIBE EL ENCABEZADO DEL REPORTE DE CONTRATACIONES.
+       010-ESCRIBE-ENCABEZADO.
+           MOVE "CONTRATACIONES DEL PERIODO - PROGCONT" TO RPT-TITULO
+           ACCEPT RPT-FECHA FROM DATE
+           MOVE RPT-ENCABEZADO TO RPTCONT-LINEA
+           WRITE RPTCONT-LINEA
+           MOVE SPACES TO RPTCONT-LINEA
+           WRITE RPTCONT-LINEA.
+       010-FIN.  EXIT.
+
+      *> LEE EL SIGUIENTE EMPLEADO Y, SI ES ACTIVO Y SU FECHA DE ALTA
+      *> CAE DENTRO DEL RANGO PEDIDO, LO IMPRIME.
+       020-REVISA-EMPLEADO.
+           READ EMPMAST-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-EMPMAST-STATUS
+               NOT AT END
+                   IF EM-ACTIVO
+                      AND EM-FECHA-ALTA NOT LESS WS-FECHA-INICIO
+                      AND EM-FECHA-ALTA NOT GREATER WS-FECHA-FIN
+                       PERFORM 030-IMPRIME-RENGLON THRU 030-FIN
+                   END-IF
+           END-READ.
+       020-FIN.  EXIT.
+
+      *> IMPRIME EL RENGLON DE DETALLE DE UN EMPLEADO CONTRATADO EN EL
+      *> PERIODO Y SUMA UNO AL CONTADOR DEL PIE.
+       030-IMPRIME-RENGLON.
+           MOVE EM-SALARIO TO WS-SALARIO-ED
+           MOVE SPACES TO RPTCONT-LINEA
+           STRING EM-NUMERO           DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  EM-NOMBRE            DELIMITED BY SPACE
+                  "  FECHA ALTA: "     DELIMITED BY SIZE
+                  EM-FECHA-ALTA        DELIMITED BY SIZE
+                  "  DEPTO: "          DELIMITED BY SIZE
+                  EM-DEPARTAMENTO      DELIMITED BY SIZE
+                  "  SALARIO: "        DELIMITED BY SIZE
+                  WS-SALARIO-ED        DELIMITED BY SIZE
+                  INTO RPTCONT-LINEA
+           WRITE RPTCONT-LINEA
+           ADD 1 TO RPT-TOTAL-REGS.
+       030-FIN.  EXIT.
+
+      *> ESCRIBE EL PIE DEL REPORTE CON EL TOTAL DE CONTRATADOS QUE
+      *> CAYERON DENTRO DEL RANGO PEDIDO.
+       090-ESCRIBE-PIE.
+           MOVE SPACES TO RPTCONT-LINEA
+           WRITE RPTCONT-LINEA
+           MOVE RPT-TOTAL-REGS TO RPT-TOTAL-REGS-ED
+           MOVE RPT-PIE TO RPTCONT-LINEA
+           WRITE RPTCONT-LINEA.
+       090-FIN.  EXIT.
