@@ -5,14 +5,34 @@
       * Tectonics: cobc
       ******************************************************************
               IDENTIFICATION DIVISION.
-       PROGRAM-ID.                PBAPERFO.
+       PROGRAM-ID.                PBAPERIF.
        AUTHOR.                    FERNANDO TOLEDO.
        INSTALLATION.              CENTRO DE CAPACITACION.
        DATE-WRITTEN.              17/11/16.
        DATE-COMPILED.
        SECURITY.                  NO ES CONFIDENCIAL.
       *> ------------------------------------------------------
-      *> PROGRAMA QUE PRUEBA EL USO DEL PERFORM
+      *> PROGRAMA QUE PRUEBA EL USO DEL IF ANIDADO COMO UNA RUTINA
+      *> DE ELEGIBILIDAD Y RUTEO DE EXCEPCIONES POR TRANSACCION
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-08  SE RENOMBRA EL PROGRAM-ID DE PBAPERFO A PBAPERIF
+      *>             PORQUE COMPARTIA EL MISMO PROGRAM-ID QUE
+      *>             PERFORM.cbl; AMBOS PODRAN COEXISTIR EN LA MISMA
+      *>             LIBRERIA DE CARGA Y SER LLAMADOS POR SEPARADO.
+      *> 2026-08-08  CAMPO-A..CAMPO-H YA NO SON CAMPOS FANTASMA: SE
+      *>             LEEN DE UN REGISTRO DE TRANSACCION REAL (TRANELEG)
+      *>             Y 010-ANIDADOS CLASIFICA CADA TRANSACCION COMO
+      *>             ELEGIBLE O LA RUTEA A UNA EXCEPCION.
+      *> 2026-08-09  SE AGREGA FILE STATUS A LOS DOS ARCHIVOS Y SE
+      *>             VALIDA EL OPEN; SI ALGUNO FALLA SE FIJA RETURN-CODE
+      *>             EN 16 Y SE TERMINA SIN PROCESAR, SIGUIENDO LA MISMA
+      *>             CONVENCION DE RETURN-CODE DE TODA LA SUITE (00
+      *>             NORMAL, 04 ADVERTENCIA, 08 OPERACION NO APLICADA,
+      *>             16 ERROR SEVERO).
+      *> 2026-08-09  LA FALLA AL ABRIR TRANELEG O TRANELGS AHORA TAMBIEN
+      *>             QUEDA REGISTRADA EN LA BITACORA COMUN DE ERRORES
+      *>             (ERRLOG) VIA LA SUBRUTINA PROGERRL.
       *> ------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -22,20 +42,79 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TRANELEG-FILE   ASSIGN TO "TRANELEG"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS WS-TRANELEG-STATUS.
+
+           SELECT TRANELEG-SALIDA ASSIGN TO "TRANELGS"
+                                   ORGANIZATION LINE SEQUENTIAL
+                                   FILE STATUS IS WS-TRANELGS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANELEG-FILE.
+       01  TRANELEG-REGISTRO.
+           05 CAMPO-A              PIC 9(05).
+           05 CAMPO-B              PIC 9(05).
+           05 CAMPO-C              PIC 9(05).
+           05 CAMPO-D              PIC 9(05).
+           05 CAMPO-E              PIC 9(05).
+           05 CAMPO-F              PIC 9(05).
+           05 CAMPO-G              PIC 9(05).
+           05 CAMPO-H              PIC 9(05).
+
+       FD  TRANELEG-SALIDA.
+       01  TRANELGS-LINEA          PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
            05 WS-CONTADOR         PIC 9(02) VALUE ZEROS.
            05 WS-TOTAL            PIC 9(02).
            05 WS-SUMA             PIC 9(03) VALUE ZEROS.
+           05 WS-TRANELEG-EOF     PIC X(01)      VALUE "N".
+               88 TRANELEG-EOF                   VALUE "S".
+           05 WS-TRANELEG-STATUS  PIC X(02).
+           05 WS-TRANELGS-STATUS  PIC X(02).
+           05 WS-RC-NUEVO         PIC 9(02).
+           05 WS-DESCRIPCION-ERROR PIC X(40).
 
+       01  WS-CAMPO-RESULTADO     PIC X(20)      VALUE SPACES.
 
        PROCEDURE DIVISION.
+       000-RAIZ.
+           MOVE ZERO TO RETURN-CODE
+           OPEN INPUT  TRANELEG-FILE
+           OPEN OUTPUT TRANELEG-SALIDA
+           IF WS-TRANELEG-STATUS NOT = "00"
+              OR WS-TRANELGS-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR TRANELEG O TRANELGS, SE TERMINA "
+                       "EL PROCESO"
+               MOVE 16 TO WS-RC-NUEVO
+               MOVE 16 TO RETURN-CODE
+               MOVE "ERROR AL ABRIR TRANELEG O TRANELGS"
+                    TO WS-DESCRIPCION-ERROR
+               CALL "PROGERRL" USING "PBAPERIF" WS-RC-NUEVO
+                       WS-DESCRIPCION-ERROR
+               GO TO 000-FIN
+           END-IF
+           PERFORM 005-LEE-TRANSACCION THRU 005-FIN
+           PERFORM 010-ANIDADOS THRU 010-FIN
+                   UNTIL TRANELEG-EOF
+           CLOSE TRANELEG-FILE
+           CLOSE TRANELEG-SALIDA.
+       000-FIN.
+           GOBACK.
+
+      *> LEE LA SIGUIENTE TRANSACCION DEL ARCHIVO DE ENTRADA.
+       005-LEE-TRANSACCION.
+           READ TRANELEG-FILE
+               AT END
+                   SET TRANELEG-EOF TO TRUE
+           END-READ.
+       005-FIN.  EXIT.
+
        010-ANIDADOS.
-           IF CAMPO-A IS GREATER B
+           IF CAMPO-A IS GREATER CAMPO-B
               IF CAMPO-E < CAMPO-F
                  PERFORM 020-CALCULO-01 THRU 020-FIN
               ELSE
@@ -44,7 +123,7 @@
            ELSE
               IF CAMPO-C EQUAL CAMPO-D
                  IF CAMPO-G = CAMPO-H
-      *             NEXT SENTENCE
+                    MOVE "ELEGIBLE SIN CAMBIO" TO WS-CAMPO-RESULTADO
                  ELSE
                     PERFORM 040-CALCULO-04 THRU 040-FIN
                  END-IF
@@ -52,4 +131,38 @@
                  PERFORM 050-CALCULO-03 THRU 050-FIN
               END-IF
            END-IF
-           PERFORM 060-CALCULO-05 THRU 060-FIN.
+           PERFORM 060-CALCULO-05 THRU 060-FIN
+           PERFORM 005-LEE-TRANSACCION THRU 005-FIN.
+       010-FIN.  EXIT.
+
+      *> CAMPO-A > CAMPO-B Y CAMPO-E < CAMPO-F: TRANSACCION ELEGIBLE.
+       020-CALCULO-01.
+           MOVE "ELEGIBLE" TO WS-CAMPO-RESULTADO.
+       020-FIN.  EXIT.
+
+      *> CAMPO-A > CAMPO-B PERO CAMPO-E >= CAMPO-F: EXCEPCION TIPO 2.
+       030-CALCULO-02.
+           MOVE "EXCEPCION TIPO 2" TO WS-CAMPO-RESULTADO.
+       030-FIN.  EXIT.
+
+      *> CAMPO-C = CAMPO-D PERO CAMPO-G NO = CAMPO-H: EXCEPCION TIPO 4.
+       040-CALCULO-04.
+           MOVE "EXCEPCION TIPO 4" TO WS-CAMPO-RESULTADO.
+       040-FIN.  EXIT.
+
+      *> CAMPO-C NO = CAMPO-D: EXCEPCION TIPO 3.
+       050-CALCULO-03.
+           MOVE "EXCEPCION TIPO 3" TO WS-CAMPO-RESULTADO.
+       050-FIN.  EXIT.
+
+      *> ESCRIBE EL RESULTADO DE LA CLASIFICACION DE ESTA TRANSACCION.
+       060-CALCULO-05.
+           MOVE SPACES TO TRANELGS-LINEA
+           STRING "TRANSACCION: " DELIMITED BY SIZE
+                  CAMPO-A         DELIMITED BY SIZE
+                  " RESULTADO: "  DELIMITED BY SIZE
+                  WS-CAMPO-RESULTADO DELIMITED BY SIZE
+                  INTO TRANELGS-LINEA
+           WRITE TRANELGS-LINEA
+           DISPLAY TRANELGS-LINEA.
+       060-FIN.  EXIT.
