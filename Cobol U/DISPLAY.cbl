@@ -7,6 +7,32 @@
       *SECURITY.                  NO ES CONFIDENCIAL.
       *> ------------------------------------------------------
       *> PROGRAMA QUE PRUEBA LA SENTENCIA DISPLAY
+      *> ------------------------------------------------------
+      *> MODIFICACIONES:
+      *> 2026-08-08  YA NO SOLO DESPLIEGA EN PANTALLA; TAMBIEN ESCRIBE
+      *>             UN REPORTE (RPTDISP) CON ENCABEZADO DE PAGINA,
+      *>             FECHA DE CORRIDA Y CONTADOR DE REGISTROS AL PIE,
+      *>             USANDO EL LAYOUT COMPARTIDO RPTHDR PARA QUE EL
+      *>             RESTO DE LOS REPORTES DE LA SUITE SIGAN EL MISMO
+      *>             FORMATO EN VEZ DE CADA UNO INVENTAR EL SUYO.
+      *> 2026-08-09  YA NO TRAE WS-CAMPO-01/WS-CAMPO-02 FIJOS: AHORA
+      *>             RECIBE EL AREA DBG-AREA (COPY DEBUGREC) POR
+      *>             LINKAGE SECTION Y VUELCA LOS CAMPOS QUE EL
+      *>             PROGRAMA QUE LO MANDA LLAMAR HAYA LLENADO, PARA
+      *>             SERVIR COMO UTILERIA COMUN DE DEPURACION EN VEZ
+      *>             DE SER UN DEMO CON VALORES FIJOS.
+      *> 2026-08-09  SE DEJA EXPLICITO EL RETURN-CODE EN 00 AL EMPEZAR,
+      *>             SIGUIENDO LA MISMA CONVENCION DE RETURN-CODE DE
+      *>             TODA LA SUITE.
+      *> 2026-08-09  SE INICIALIZA RPT-TOTAL-REGS EN 010-RAIZ. EL VALUE
+      *>             ZERO DEL COPY RPTHDR SOLO SURTE EFECTO LA PRIMERA
+      *>             VEZ QUE SE ACTIVA ESTE SUBPROGRAMA EN LA CORRIDA;
+      *>             AHORA QUE 095-VUELCA-DIAGNOSTICO DE PROGGOTD PUEDE
+      *>             LLAMAR A PROGDISP MAS DE UNA VEZ POR CORRIDA (UNA
+      *>             POR CADA ALTA/BAJA/CAMBIO QUE FALLE), EL PIE DEL
+      *>             REPORTE SE QUEDABA ACUMULANDO EL TOTAL DE TODAS LAS
+      *>             LLAMADAS EN VEZ DE MOSTRAR SOLO LO DE LA LLAMADA
+      *>             ACTUAL.
       *> ------------------------------------------------------
 
        ENVIRONMENT DIVISION.
@@ -16,19 +42,73 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RPTDISP-FILE    ASSIGN TO "RPTDISP"
+                                   ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RPTDISP-FILE.
+       01  RPTDISP-LINEA          PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01  WS-AREAS-A-USAR.
-           05 WS-CAMPO-01         PIC X(08) VALUE "FERNANDO".
-           05 WS-CAMPO-02         PIC 9(05) VALUE 12345.
+       COPY RPTHDR.
+
+       01  WS-CONTADOR-CAMPOS     PIC 9(02)      VALUE ZERO.
+
+       LINKAGE SECTION.
+       COPY DEBUGREC.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING DBG-AREA.
        010-RAIZ.
-           DISPLAY "CIFRAS FINALES"
-           DISPLAY WS-CAMPO-01
-           DISPLAY "CONTENIDO DE CAMPO 01: " WS-CAMPO-01
-           DISPLAY "CONTENIDO DE CAMPO 02: " WS-CAMPO-02.
+           MOVE ZERO TO RETURN-CODE
+           MOVE ZERO TO RPT-TOTAL-REGS
+           OPEN OUTPUT RPTDISP-FILE
+           PERFORM 020-ESCRIBE-ENCABEZADO THRU 020-FIN
+           PERFORM 030-ESCRIBE-DETALLE THRU 030-FIN
+                   VARYING WS-CONTADOR-CAMPOS FROM 1 BY 1
+                   UNTIL WS-CONTADOR-CAMPOS GREATER DBG-NUM-CAMPOS
+           PERFORM 040-ESCRIBE-PIE THRU 040-FIN
+           CLOSE RPTDISP-FILE.
            GOBACK.
+
+      *> ARMA Y ESCRIBE EL ENCABEZADO DE PAGINA CON LA FECHA DE CORRIDA
+      *> Y EL NOMBRE DEL PROGRAMA QUE MANDO A VOLCAR SU WORKING-STORAGE.
+       020-ESCRIBE-ENCABEZADO.
+           MOVE "VOLCADO DE CAMPOS - PROGDISP" TO RPT-TITULO
+           ACCEPT RPT-FECHA FROM DATE
+           MOVE RPT-ENCABEZADO TO RPTDISP-LINEA
+           WRITE RPTDISP-LINEA
+           DISPLAY "VOLCADO DE " DBG-PROGRAMA " VIA PROGDISP"
+           MOVE SPACES TO RPTDISP-LINEA
+           STRING "PROGRAMA QUE SOLICITO EL VOLCADO: " DELIMITED BY
+                  SIZE
+                  DBG-PROGRAMA                          DELIMITED BY
+                  SIZE
+                  INTO RPTDISP-LINEA
+           WRITE RPTDISP-LINEA
+           MOVE SPACES TO RPTDISP-LINEA
+           WRITE RPTDISP-LINEA.
+       020-FIN.  EXIT.
+
+      *> ESCRIBE UNA LINEA DE DETALLE (NOMBRE: VALOR) POR CADA CAMPO QUE
+      *> EL PROGRAMA QUE LLAMO LLENO EN DBG-CAMPO, CONTANDO CUANTOS SE
+      *> VOLCARON PARA EL PIE DEL REPORTE.
+       030-ESCRIBE-DETALLE.
+           DISPLAY DBG-NOMBRE (WS-CONTADOR-CAMPOS) ": "
+                   DBG-VALOR  (WS-CONTADOR-CAMPOS)
+           MOVE SPACES TO RPTDISP-LINEA
+           STRING DBG-NOMBRE (WS-CONTADOR-CAMPOS) DELIMITED BY SPACE
+                  ": "                             DELIMITED BY SIZE
+                  DBG-VALOR  (WS-CONTADOR-CAMPOS)  DELIMITED BY SPACE
+                  INTO RPTDISP-LINEA
+           WRITE RPTDISP-LINEA
+           ADD 1 TO RPT-TOTAL-REGS.
+       030-FIN.  EXIT.
+
+      *> ESCRIBE EL PIE DEL REPORTE CON EL TOTAL DE REGISTROS IMPRESOS.
+       040-ESCRIBE-PIE.
+           MOVE RPT-TOTAL-REGS TO RPT-TOTAL-REGS-ED
+           MOVE SPACES TO RPTDISP-LINEA
+           MOVE RPT-PIE TO RPTDISP-LINEA
+           WRITE RPTDISP-LINEA.
+       040-FIN.  EXIT.
